@@ -1,288 +1,1191 @@
-       *> Progrm-ID: TFile.cob
-       *> Authors:    Utsav Bhattarai, Biraj Basnet, Bisheshwor Ghimire, Eraj Khatiwada
-       *> OS:        Ubuntu 18
-       *> Compiler:  OpenCOBOL
-       
+      *> Progrm-ID: TFile.cob
+      *> Authors:    Utsav Bhattarai, Biraj Basnet, Bisheshwor Ghimire, Eraj Khatiwada
+      *> OS:        Ubuntu 18
+      *> Compiler:  OpenCOBOL
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. P2.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-        SELECT myInFile ASSIGN TO "P2In.dat"
-        organization is line sequential.
-        SELECT myOutFile ASSIGN TO "P2Out.dat"
-        organization is line sequential.
-                   
+           SELECT myInFile ASSIGN TO DYNAMIC WS-InFileName
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *> Work file the raw input is SORTed into (by StudentWNbr, then
+      *> Years, then Course) before subRead ever looks at it, so a
+      *> roster keyed out of order still prints each student's
+      *> transcript together and each semester's courses in order.
+           SELECT sortWorkFile ASSIGN TO "P2SortWork.tmp".
+           SELECT sortedFile ASSIGN TO "P2Sorted.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT myOutFile ASSIGN TO DYNAMIC WS-OutFileName
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OutStatus.
+           SELECT probationFile ASSIGN TO "P2Probation.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ProbationStatus.
+           SELECT checkpointFile ASSIGN TO "P2Checkpoint.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CheckpointStatus.
+           SELECT gradeDistFile ASSIGN TO "P2GradeDist.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT rejectFile ASSIGN TO "P2Rejects.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *> Machine-readable extract of the same course data WriteCourseLine
+      *> prints, for systems that want the structured fields instead of
+      *> scraping the print-formatted DatFile transcript.
+           SELECT extractFile ASSIGN TO "P2Extract.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ExtractStatus.
+      *> Registrar-submitted control totals for this run's input --
+      *> their own expected headcount and credit-hour count, checked
+      *> against WS-RecordsRead/WS-GrandTotalCredit in WriteTrailer.
+      *> Not every run will have one waiting (status 35), so a missing
+      *> file just skips reconciliation instead of failing the run.
+           SELECT controlFile ASSIGN TO "P2Control.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ControlStatus.
+
        DATA DIVISION.
        FILE SECTION.
-       FD myInFile.           
+      *> Raw, unsorted input -- only ever read by the SORT statement
+      *> in Main; field names live on sortedFile's record instead,
+      *> since that is the record subRead actually processes.
+       FD myInFile.
+       01 RawInRecord.
+        02 FILLER PIC X(79).
+
+      *> SORT work file.  SW-Body carries the raw record at the same
+      *> byte offsets as RawInRecord/inRecord -- BuildSortWork copies
+      *> it in byte-for-byte, WriteSortedFile copies it back out the
+      *> same way, neither paragraph cares about the field names
+      *> inside it.  SW-TermKey is a derived field computed by
+      *> ComputeTermKey (year*10 + a season ordinal) so the SORT
+      *> orders semesters chronologically -- SW-Years itself is the
+      *> display text ("FALL 2014", "SPRING 2015", ...) and sorting
+      *> on that string directly would put it in alphabetical order
+      *> instead (e.g. "FALL 2015" would sort ahead of "SPRING 2015").
+       SD sortWorkFile.
+       01 SortRecord.
+        02 SW-TermKey PIC 9(5).
+        02 SW-Body.
+         03 SW-StudentName PIC X(16).
+         03 SW-StudentWNbr PIC X(9).
+         03 SW-Years       PIC X(11).
+         03 SW-Course      PIC X(9).
+         03 FILLER         PIC X(34).
+
+      *> Sorted input -- same layout the old myInFile carried, now
+      *> populated by SORT's GIVING clause instead of read directly.
+       FD sortedFile.
        01 inRecord.
-        02 StudentName    PIC X(15).
-        02 StudentWNbr    PIC X(8).
+           COPY "STUDENT.CPY".
         02 Years          PIC X(11).
         02 Course         PIC X(9).
         02 CourseD        PIC X(28).
-        02 Grade          PIC X(1).
+      *> Second byte carries an optional "+"/"-" modifier (A-, B+,
+      *> etc.); a plain letter grade leaves it SPACE.
+        02 Grade          PIC X(2).
         02 CreditHr       PIC 9.
-        02 FILLER         PIC X(1).   
+        02 MajorFlag      PIC X(1).
+        02 CategoryCode   PIC X(1).
+      *> "Y" for accepted transfer coursework -- counts toward
+      *> CalculateTotalCredit/WS-GrandTotalCredit but is excluded
+      *> from the CalculateTotalQP/GPA math entirely.
+        02 TransferFlag   PIC X(1).
        FD myOutFile.
-       01 outRecord. 
-        02 DatFile		PIC X(100).      
+       01 outRecord.
+        02 DatFile        PIC X(100).
        01 outRecordCalc.
            02 stringvar PIC X(51).
            02 CalculateTotalCreditOut PIC 99.99.
-           02 spaceVar PIC X(4).           
+           02 spaceVar PIC X(4).
            02 CalculateTotalQPOut PIC 99.99.
            02 spaceVar PIC X(4).
            02 calcVal PIC 9.99.
+           02 HonorsFlag PIC X(13).
+           02 MajorCreditOut PIC 99.99.
+           02 MajorQPOut PIC 99.99.
+           02 MajorGPAOut PIC 9.99.
+       FD probationFile.
+       01 ProbationRecord.
+        02 ProbationLine PIC X(80).
+
+      *> Checkpoint/restart record -- written every
+      *> WS-CheckpointInterval records so a rerun after an abend
+      *> can skip the input records a prior run already finished
+      *> (via CounterVar/CheckpointCount) and resume the GPA
+      *> accumulators exactly where the prior run left off instead
+      *> of reprocessing the whole file from the top.
+       FD checkpointFile.
+       01 CheckpointRecord.
+      *> Resolved input file name this checkpoint was taken against
+      *> (see req013's DYNAMIC WS-InFileName) -- ReadCheckpoint
+      *> refuses to honor CheckpointCount against a different input
+      *> file, so an abandoned run's checkpoint can't silently skip
+      *> real records of an unrelated term's file on a later run.
+        02 CheckpointInFileName    PIC X(100).
+        02 CheckpointCount         PIC 9(6).
+        02 CheckpointStuName       PIC X(16).
+        02 CheckpointStuWNbr       PIC X(9).
+        02 CheckpointYearSaver     PIC X(11).
+        02 CheckpointCumCredit     PIC 99V99.
+        02 CheckpointCumQP         PIC 99V99.
+        02 CheckpointSemCredit     PIC 99V99.
+        02 CheckpointSemQP         PIC 99V99.
+        02 CheckpointGrandCredit   PIC 9(4)V99.
+        02 CheckpointGrandQP       PIC 9(4)V99.
+        02 CheckpointLinesWritten  PIC 9(6).
+        02 CheckpointLinesOnPage   PIC 9(3).
+      *> Major-GPA/category/course-history state -- without these a
+      *> restart resumed the overall GPA correctly but silently
+      *> undercounted req019's major-GPA hours and req020's category
+      *> subtotals, and forgot which courses were already seen for
+      *> req017's grade-replacement check.
+        02 CheckpointMajorCredit   PIC 99V99.
+        02 CheckpointMajorQP       PIC 99V99.
+        02 CheckpointMajorCumCredit PIC 99V99.
+        02 CheckpointMajorCumQP    PIC 99V99.
+        02 CheckpointCatGenEd      PIC 99V99.
+        02 CheckpointCatMajor      PIC 99V99.
+        02 CheckpointCatElective   PIC 99V99.
+        02 CheckpointCourseHistCount PIC 99.
+      *> CheckpointCourseHistGroup wraps the OCCURS table (rather than
+      *> putting OCCURS directly on CheckpointCourseHistTable) so that
+      *> "MOVE CourseHistoryTable TO CheckpointCourseHistGroup" below
+      *> is a group-to-group move of the whole 50-entry table -- a
+      *> MOVE naming the OCCURS-bearing level itself defaults its
+      *> missing subscript to 1 and silently copies only the first
+      *> occurrence, which is what WriteCheckpoint/ReadCheckpoint used
+      *> to do here.
+        02 CheckpointCourseHistGroup.
+            03 CheckpointCourseHistTable OCCURS 50 TIMES.
+                04 CheckpointCH-Course PIC X(9).
+                04 CheckpointCH-Credit PIC 99V99.
+                04 CheckpointCH-QP PIC 99V99.
+                04 CheckpointCH-MajorFlag PIC X(1).
+                04 CheckpointCH-CategoryCode PIC X(1).
+
+      *> Cross-student grade-distribution report record -- one line
+      *> per distinct course across the whole batch, listing how many
+      *> students earned each letter grade.  Not covered by the
+      *> checkpoint/restart mechanism (see GradeDistTable below): a
+      *> restart after an abend resumes GPA processing correctly but
+      *> this report only reflects grades seen since the restart.
+       FD gradeDistFile.
+       01 GradeDistRecord.
+        02 GradeDistLine PIC X(100).
+
+      *> Records that fail ValidateRecord before the GPA math ever
+      *> sees them -- out-of-range Grade or non-positive CreditHr --
+      *> matching TFile.cob's ExceptionsFile/ExceptionLine-style
+      *> layout and Santosh's Test.cob's ErrorFile.
+       FD rejectFile.
+       01 RejectRecord.
+        02 RejectLine PIC X(100).
+
+      *> Comma-delimited StudentWNbr/Years/Course/Grade/CreditHr/
+      *> quality-points extract -- one line per course line also
+      *> written to myOutFile, for loading into another system.
+       FD extractFile.
+       01 ExtractRecord.
+        02 ExtractLine PIC X(100).
+
+      *> Registrar's expected headcount/credit-hour totals for this
+      *> term's submission -- one record, same shape as what
+      *> WriteTrailer already accumulates on our side.
+       FD controlFile.
+       01 ControlRecord.
+        02 CtrlExpectedCount  PIC 9(6).
+        02 CtrlExpectedCredit PIC 9(4)V99.
+
        WORKING-STORAGE SECTION.
-       01 CourseVar PIC X(9) VALUE "Course". 
+       01 CourseVar PIC X(9) VALUE "Course".
        01 CourseTitle PIC A(38) VALUE "TITLE ".
        01 GradeTitle  PIC X(4) VALUE "GR ".
        01 CreditHrTitle PIC X(6) VALUE "Earned".
        01 QualityPtsTitle  PIC X(4) VALUE "QPTS".
        01 w PIC X(3) VALUE "YES".
-       01 StuName  PIC X(15) VALUE "UTSAV BHATTARAI".
-       01 StuWNbr PIC X(8) VALUE "W0655844".
-       01 CalculateQualityPts PIC 99V99.
-       01 CalculateTotalCredit PIC 99V99.
-       01 CounterVar PIC 9.
-       01 GradeSpace PIC X(10).
-       01 EarnedSpace PIC X(3).
-       01 QualityPtsSpace PIC X(5).
-       01 SemesterSpace PIC X(40).
-       01 SemCalSpace PIC x(3).
-       01 YearSaver PIC x(11).
-       01 CumulativeCalc PIC 99V99.
-       01 CalculateTotalQP PIC 99V99.
-       01 CalculateTotalQPONEFIVE PIC 99V99.
-       01 CalculateTotalQPONESIX PIC 99V99.
-       01 SemGPA   PIC 9V99.
-       01 CumGPA   PIC 9V99.
-       01 QpValueDisplay PIC 99V.
-       01 StudentNameOut    PIC X(15).
-       01 StudentWNbr    PIC X(8).
-       01 TruncateValue PIC 9V.
-       01 QpValueDisplayOne PIC 9V.
-       
-       PROCEDURE DIVISION.       
-       OPEN INPUT myInFile.
-       OPEN OUTPUT myOutFile.
-       DISPLAY "               SOUTHEASTERN LOUISIANA UNIVERSITY"
-       DISPLAY "                    HAMMOND, LA 70402           "
-       MOVE "               SOUTHEASTERN LOUISIANA UNIVERSITY" TO 
-       DatFile
-       WRITE outRecord
-       MOVE "                    HAMMOND, LA 70402           " TO 
-       DatFile
-       WRITE outRecord     
-       DISPLAY StuName
-       MOVE StuName TO DatFile
-       WRITE outRecord
-       display StuWNbr
-       MOVE StuWNbr TO DatFile
-       WRITE outRecord       
-       display " "
-       MOVE " " TO DatFile
-       WRITE outRecord
-       MOVE "FALL 2014" TO DatFile
-       WRITE outRecord
-       DISPLAY "FALL 2014" 
-       STRING CourseVar, CourseTitle, GradeTitle, CreditHrTitle, 
-       EarnedSpace, QualityPtsTitle INTO DatFile
-       WRITE outRecord 
-       MOVE ' ' TO DatFile
-       DISPLAY CourseVar, CourseTitle, GradeTitle, CreditHrTitle, 
-       EarnedSpace, QualityPtsTitle 
+       01 CurrentStuName  PIC X(16) VALUE SPACES.
+       01 CurrentStuWNbr PIC X(9) VALUE SPACES.
+       01 CalculateQualityPts PIC 99V99 VALUE ZERO.
+       01 CalculateTotalCredit PIC 99V99 VALUE ZERO.
+       01 CounterVar PIC 9(6) VALUE ZERO.
+       01 GradeSpace PIC X(10) VALUE SPACES.
+       01 EarnedSpace PIC X(3) VALUE SPACES.
+       01 QualityPtsSpace PIC X(5) VALUE SPACES.
+       01 SemesterSpace PIC X(40) VALUE SPACES.
+       01 SemCalSpace PIC x(3) VALUE SPACES.
+       01 YearSaver PIC x(11) VALUE SPACES.
+       01 CumulativeCalc PIC 99V99 VALUE ZERO.
+       01 CumulativeQP PIC 99V99 VALUE ZERO.
+       01 CalculateTotalQP PIC 99V99 VALUE ZERO.
+       01 SemGPA   PIC 9V99 VALUE ZERO.
+       01 CumGPA   PIC 9V99 VALUE ZERO.
+       01 SemHonorsFlag PIC X(13) VALUE SPACES.
+       01 CumHonorsFlag PIC X(13) VALUE SPACES.
+      *> Major-GPA accumulators, parallel to CalculateTotalCredit/
+      *> CalculateTotalQP/CumulativeCalc/CumulativeQP but only fed by
+      *> records with MajorFlag = "Y", so major GPA can be reported
+      *> separately from overall GPA.
+       01 MajorCalculateTotalCredit PIC 99V99 VALUE ZERO.
+       01 MajorCalculateTotalQP PIC 99V99 VALUE ZERO.
+       01 MajorCumulativeCalc PIC 99V99 VALUE ZERO.
+       01 MajorCumulativeQP PIC 99V99 VALUE ZERO.
+       01 MajorSemGPA PIC 9V99 VALUE ZERO.
+       01 MajorCumGPA PIC 9V99 VALUE ZERO.
+      *> Category credit subtotals (gen-ed/major/elective, keyed off
+      *> CategoryCode) -- the first step toward a real degree-audit
+      *> view.  Accumulated per student (like CumulativeCalc) and
+      *> printed once the student's whole transcript is done.
+       01 CategoryCreditGenEd PIC 99V99 VALUE ZERO.
+       01 CategoryCreditMajor PIC 99V99 VALUE ZERO.
+       01 CategoryCreditElective PIC 99V99 VALUE ZERO.
+      *> Numeric-edited (not plain V) so the printed course line shows
+      *> CalculateQualityPts's real fractional digits -- a plus/minus
+      *> grade's quality points (e.g. 9.99) used to truncate to the
+      *> whole number here while the SEMESTER/CUMULATIVE lines showed
+      *> the correctly-scaled value, since those MOVE into
+      *> CalculateTotalQPOut PIC 99.99 the same way.
+       01 QpValueDisplay PIC 99.99 VALUE ZERO.
+       01 TruncateValue PIC 9V VALUE ZERO.
+       01 QpValueDisplayOne PIC 9.99 VALUE ZERO.
+       01 WS-RecordsRead PIC 9(6) VALUE ZERO.
+       01 WS-LinesWritten PIC 9(6) VALUE ZERO.
+       01 WS-GrandTotalCredit PIC 9(4)V99 VALUE ZERO.
+       01 WS-GrandTotalQP PIC 9(4)V99 VALUE ZERO.
+       01 WS-LinesOnPage PIC 9(3) VALUE ZERO.
+       01 WS-PageSize PIC 9(3) VALUE 55.
+       01 WS-InFileName PIC X(100) VALUE "P2In.dat".
+       01 WS-OutFileName PIC X(100) VALUE "P2Out.dat".
+       01 WS-ArgNum PIC 9(2) VALUE ZERO.
+       01 WS-OutStatus PIC XX VALUE SPACES.
+       01 WS-ProbationStatus PIC XX VALUE SPACES.
+       01 WS-CheckpointStatus PIC XX VALUE SPACES.
+       01 WS-ExtractStatus PIC XX VALUE SPACES.
+       01 WS-ControlStatus PIC XX VALUE SPACES.
+       01 WS-ControlAvailable PIC X(3) VALUE "NO".
+       01 WS-CtrlExpectedCount PIC 9(6) VALUE ZERO.
+       01 WS-CtrlExpectedCredit PIC 9(4)V99 VALUE ZERO.
+       01 WS-CheckpointInterval PIC 9(6) VALUE 500.
+       01 WS-SkipCount PIC 9(6) VALUE ZERO.
+      *> Per-student repeated-course history, so a retake can be
+      *> told apart from a new course: when Course matches an entry
+      *> already on file for the current student, our grade-
+      *> replacement policy applies (use the later attempt, exclude
+      *> the earlier one from the cumulative GPA).  Cleared whenever
+      *> the student changes, same place CumulativeCalc/CumulativeQP
+      *> reset.
+      *> Each occurrence initialized to spaces/zero (not just the
+      *> in-use entries below CourseHistoryCount) so the unused tail
+      *> of the table holds clean bytes instead of whatever garbage
+      *> -std=ibm leaves WORKING-STORAGE with -- needed now that
+      *> WriteCheckpoint/ReadCheckpoint MOVE the whole table in one
+      *> shot, and a stray byte in an unused slot (e.g. an embedded
+      *> line-feed) would otherwise break the checkpoint file's LINE
+      *> SEQUENTIAL WRITE.
+       01 CourseHistoryTable.
+           02 CourseHistoryEntry OCCURS 50 TIMES.
+               03 CH-Course PIC X(9) VALUE SPACES.
+               03 CH-Credit PIC 99V99 VALUE ZERO.
+               03 CH-QP PIC 99V99 VALUE ZERO.
+      *> MajorFlag/CategoryCode of the attempt currently folded into
+      *> MajorCalculateTotalCredit/CategoryCreditGenEd/Major/Elective,
+      *> so a later repeat of this course can back THAT attempt's
+      *> major/category contribution out before folding in the new
+      *> one -- without these, a repeated Major or categorized course
+      *> double-counted its credit (and, for Major, quality points)
+      *> every time it was retaken.
+               03 CH-MajorFlag PIC X(1) VALUE SPACE.
+               03 CH-CategoryCode PIC X(1) VALUE SPACE.
+       01 CourseHistoryCount PIC 99 VALUE ZERO.
+       01 CourseHistoryIdx PIC 99 VALUE ZERO.
+       01 CourseHistoryFoundIdx PIC 99 VALUE ZERO.
+      *> Cross-student grade-distribution table -- unlike
+      *> CourseHistoryTable this is never cleared per-student; it
+      *> accumulates a count per letter grade for every distinct
+      *> Course/CourseD seen across the whole batch run, written out
+      *> to gradeDistFile once at the end of the run.
+       01 GradeDistTable.
+           02 GradeDistEntry OCCURS 100 TIMES.
+               03 GD-Course PIC X(9).
+               03 GD-CourseD PIC X(28).
+               03 GD-CountA PIC 9(4) VALUE ZERO.
+               03 GD-CountB PIC 9(4) VALUE ZERO.
+               03 GD-CountC PIC 9(4) VALUE ZERO.
+               03 GD-CountD PIC 9(4) VALUE ZERO.
+               03 GD-CountF PIC 9(4) VALUE ZERO.
+               03 GD-CountW PIC 9(4) VALUE ZERO.
+               03 GD-CountI PIC 9(4) VALUE ZERO.
+       01 GradeDistCount PIC 999 VALUE ZERO.
+       01 GradeDistIdx PIC 999 VALUE ZERO.
+       01 GradeDistFoundIdx PIC 999 VALUE ZERO.
+       01 WS-SkipIndex PIC 9(6) VALUE ZERO.
+       01 WS-RecordValid PIC X(3) VALUE "YES".
+      *> Working fields for ComputeTermKey's chronological sort key.
+       01 WS-RawEOF PIC X VALUE "N".
+       01 WS-SortEOF PIC X VALUE "N".
+       01 WS-TermSeason PIC X(10) VALUE SPACES.
+       01 WS-TermYearText PIC X(4) VALUE "0000".
+       01 WS-TermYear PIC 9(4) VALUE ZERO.
+       01 WS-TermSeasonOrd PIC 9 VALUE ZERO.
 
+       PROCEDURE DIVISION.
+      *> File names default to P2In.dat/P2Out.dat but can be
+      *> overridden with the first two command-line arguments, so
+      *> operations can point this executable at a different
+      *> term's files without a recompile.
+       MOVE 1 TO WS-ArgNum.
+       DISPLAY WS-ArgNum UPON ARGUMENT-NUMBER.
+       ACCEPT WS-InFileName FROM ARGUMENT-VALUE
+           ON EXCEPTION
+               MOVE "P2In.dat" TO WS-InFileName
+       END-ACCEPT.
+       MOVE 2 TO WS-ArgNum.
+       DISPLAY WS-ArgNum UPON ARGUMENT-NUMBER.
+       ACCEPT WS-OutFileName FROM ARGUMENT-VALUE
+           ON EXCEPTION
+               MOVE "P2Out.dat" TO WS-OutFileName
+       END-ACCEPT.
+       PERFORM ReadCheckpoint.
+       SORT sortWorkFile
+           ON ASCENDING KEY SW-StudentWNbr SW-TermKey SW-Course
+           INPUT PROCEDURE IS BuildSortWork
+           OUTPUT PROCEDURE IS WriteSortedFile.
+       OPEN INPUT sortedFile.
+       IF WS-SkipCount > ZERO
+           PERFORM WS-SkipCount TIMES
+               READ sortedFile
+                   AT END
+                       CONTINUE
+               END-READ
+           END-PERFORM
+           OPEN EXTEND myOutFile
+           IF WS-OutStatus = "35"
+               OPEN OUTPUT myOutFile
+           END-IF
+           OPEN EXTEND probationFile
+           IF WS-ProbationStatus = "35"
+               OPEN OUTPUT probationFile
+           END-IF
+           OPEN EXTEND extractFile
+           IF WS-ExtractStatus = "35"
+               OPEN OUTPUT extractFile
+           END-IF
+           MOVE WS-SkipCount TO CounterVar
+           MOVE WS-SkipCount TO WS-RecordsRead
+           MOVE CheckpointStuName TO CurrentStuName
+           MOVE CheckpointStuWNbr TO CurrentStuWNbr
+           MOVE CheckpointYearSaver TO YearSaver
+           MOVE CheckpointCumCredit TO CumulativeCalc
+           MOVE CheckpointCumQP TO CumulativeQP
+           MOVE CheckpointSemCredit TO CalculateTotalCredit
+           MOVE CheckpointSemQP TO CalculateTotalQP
+           MOVE CheckpointGrandCredit TO WS-GrandTotalCredit
+           MOVE CheckpointGrandQP TO WS-GrandTotalQP
+           MOVE CheckpointLinesWritten TO WS-LinesWritten
+           MOVE CheckpointLinesOnPage TO WS-LinesOnPage
+           MOVE CheckpointMajorCredit TO MajorCalculateTotalCredit
+           MOVE CheckpointMajorQP TO MajorCalculateTotalQP
+           MOVE CheckpointMajorCumCredit TO MajorCumulativeCalc
+           MOVE CheckpointMajorCumQP TO MajorCumulativeQP
+           MOVE CheckpointCatGenEd TO CategoryCreditGenEd
+           MOVE CheckpointCatMajor TO CategoryCreditMajor
+           MOVE CheckpointCatElective TO CategoryCreditElective
+           MOVE CheckpointCourseHistCount TO CourseHistoryCount
+           MOVE CheckpointCourseHistGroup TO CourseHistoryTable
+       ELSE
+           OPEN OUTPUT myOutFile
+           OPEN OUTPUT probationFile
+           OPEN OUTPUT extractFile
+       END-IF.
+       OPEN OUTPUT gradeDistFile.
+       OPEN OUTPUT rejectFile.
        PERFORM subRead
        PERFORM UNTIL w = "NO"
-           *>MOVE Course to CourseOut                             
-           WRITE outRecord           
-           PERFORM subRead           
+           PERFORM WriteOutLine
+           PERFORM subRead
        END-PERFORM.
-       CLOSE myInFile.
+       PERFORM WriteGradeDistReport.
+       CLOSE sortedFile.
        CLOSE myOutFile.
-       STOP RUN.   
-       subRead.     
-       READ myInFile       
-       AT END MOVE "NO" TO w       
-       if w = "NO"           
-           COMPUTE CounterVar = CounterVar + 1
-           COMPUTE SemGPA = 
-               CalculateTotalQPONESIX/CalculateTotalCredit
-               COMPUTE CumGPA =  CalculateTotalQP / CumulativeCalc
+       CLOSE probationFile.
+       CLOSE gradeDistFile.
+       CLOSE rejectFile.
+       CLOSE extractFile.
+       PERFORM ClearCheckpoint.
+       STOP RUN.
+
+      *> SORT's INPUT PROCEDURE: drains myInFile, stamping each record
+      *> with its chronological ComputeTermKey value before RELEASEing
+      *> it into the sort -- SW-Years carries the raw record, SW-TermKey
+      *> is what the SORT statement's key list actually orders on.
+       BuildSortWork.
+           MOVE "N" TO WS-RawEOF
+           OPEN INPUT myInFile
+           PERFORM UNTIL WS-RawEOF = "Y"
+               READ myInFile
+                   AT END
+                       MOVE "Y" TO WS-RawEOF
+                   NOT AT END
+                       MOVE RawInRecord TO SW-Body
+                       PERFORM ComputeTermKey
+                       RELEASE SortRecord
+               END-READ
+           END-PERFORM
+           CLOSE myInFile.
+
+      *> Derives a sortable YYYYS key (4-digit year, 1-digit season
+      *> ordinal) from SW-Years' display text ("FALL 2014", and so
+      *> on) so semesters sort in true calendar order -- Spring,
+      *> then Summer, then Fall -- instead of alphabetically by the
+      *> season name.  An unrecognized season falls back to ordinal 9
+      *> so it sorts after the terms we do recognize within that year
+      *> rather than abending.
+       ComputeTermKey.
+           MOVE SPACES TO WS-TermSeason
+           MOVE "0000" TO WS-TermYearText
+           UNSTRING SW-Years DELIMITED BY SPACE
+               INTO WS-TermSeason WS-TermYearText
+           END-UNSTRING
+           IF WS-TermYearText IS NUMERIC
+               MOVE WS-TermYearText TO WS-TermYear
+           ELSE
+               MOVE ZERO TO WS-TermYear
+           END-IF
+           EVALUATE TRUE
+               WHEN WS-TermSeason(1:2) = "SP"
+                   MOVE 1 TO WS-TermSeasonOrd
+               WHEN WS-TermSeason(1:2) = "SU"
+                   MOVE 2 TO WS-TermSeasonOrd
+               WHEN WS-TermSeason(1:4) = "FALL"
+                   MOVE 3 TO WS-TermSeasonOrd
+               WHEN OTHER
+                   MOVE 9 TO WS-TermSeasonOrd
+           END-EVALUATE
+           COMPUTE SW-TermKey = WS-TermYear * 10 + WS-TermSeasonOrd.
+
+      *> SORT's OUTPUT PROCEDURE: drains the sorted work file back
+      *> into sortedFile in its original byte layout (SW-TermKey was
+      *> only ever a sort key, not part of the record subRead reads).
+       WriteSortedFile.
+           MOVE "N" TO WS-SortEOF
+           OPEN OUTPUT sortedFile
+           PERFORM UNTIL WS-SortEOF = "Y"
+               RETURN sortWorkFile
+                   AT END
+                       MOVE "Y" TO WS-SortEOF
+                   NOT AT END
+                       MOVE SW-Body TO inRecord
+                       WRITE inRecord
+               END-RETURN
+           END-PERFORM
+           CLOSE sortedFile.
+
+      *> Reads one inRecord and folds it into the running semester
+      *> totals.  The semester a record belongs to is whatever value
+      *> is in Years -- there is no list of recognized semester codes
+      *> to maintain, so a new term needs no program change, just a
+      *> new Years value in the input file.  The student a record
+      *> belongs to is likewise whatever is in StudentWNbr, so one
+      *> run walks the whole roster in P2In.dat instead of a single
+      *> hardcoded student.
+       subRead.
+       READ sortedFile
+           AT END
+               MOVE "NO" TO w
+               IF YearSaver NOT = SPACES
+                   PERFORM CloseSemester
+                   PERFORM WriteCategorySubtotals
+               END-IF
+               PERFORM WriteTrailer
+           NOT AT END
+               COMPUTE CounterVar = CounterVar + 1
+               COMPUTE WS-RecordsRead = WS-RecordsRead + 1
+               PERFORM ValidateRecord
+               IF WS-RecordValid = "YES"
+               IF StudentWNbr NOT = CurrentStuWNbr
+                   IF CurrentStuWNbr NOT = SPACES
+                       IF YearSaver NOT = SPACES
+                           PERFORM CloseSemester
+                       END-IF
+                       PERFORM WriteCategorySubtotals
+                       MOVE 0 TO CumulativeCalc
+                       MOVE 0 TO CumulativeQP
+                       MOVE 0 TO MajorCumulativeCalc
+                       MOVE 0 TO MajorCumulativeQP
+                       MOVE 0 TO CategoryCreditGenEd
+                       MOVE 0 TO CategoryCreditMajor
+                       MOVE 0 TO CategoryCreditElective
+                       MOVE SPACES TO YearSaver
+                       MOVE ZERO TO CourseHistoryCount
+                   END-IF
+                   MOVE StudentName TO CurrentStuName
+                   MOVE StudentWNbr TO CurrentStuWNbr
+                   PERFORM WriteStudentHeading
+               END-IF
+               IF YearSaver NOT = SPACES AND Years NOT = YearSaver
+                   PERFORM CloseSemester
+               END-IF
+               IF Years NOT = YearSaver
+                   MOVE Years TO YearSaver
+                   MOVE Years TO DatFile
+                   PERFORM WriteOutLine
+                   DISPLAY Years
+               END-IF
+               PERFORM ComputeQualityPoints
+               IF Grade NOT = "W" AND Grade NOT = "I"
+                   PERFORM FindCourseHistory
+                   IF CourseHistoryFoundIdx > ZERO
+                       COMPUTE CumulativeCalc = CumulativeCalc -
+                           CH-Credit(CourseHistoryFoundIdx)
+                       COMPUTE CumulativeQP = CumulativeQP -
+                           CH-QP(CourseHistoryFoundIdx)
+                       COMPUTE WS-GrandTotalCredit =
+                           WS-GrandTotalCredit -
+                           CH-Credit(CourseHistoryFoundIdx)
+                       COMPUTE WS-GrandTotalQP = WS-GrandTotalQP -
+                           CH-QP(CourseHistoryFoundIdx)
+      *> Back out this entry's prior attempt from the major-GPA and
+      *> category subtotals too, using the MajorFlag/CategoryCode
+      *> THAT attempt was folded in under -- CreditHr/CategoryCode on
+      *> the current record may differ from the earlier attempt's
+      *> (e.g. a course's category was corrected between attempts),
+      *> so backing out with the stored flag is what prevents a
+      *> retake from double-counting here the same way the plain
+      *> cumulative GPA above is protected.  Targets
+      *> MajorCumulativeCalc/MajorCumulativeQP, not
+      *> MajorCalculateTotalCredit/MajorCalculateTotalQP -- the latter
+      *> pair is the semester-scoped bucket CloseSemester zeroes every
+      *> semester, same as CalculateTotalCredit/CalculateTotalQP, so a
+      *> retake in a later semester needs to hit the same persistent,
+      *> student-scoped field CumulativeCalc/CumulativeQP above does.
+                       IF CH-MajorFlag(CourseHistoryFoundIdx) = "Y"
+                           COMPUTE MajorCumulativeCalc =
+                               MajorCumulativeCalc -
+                               CH-Credit(CourseHistoryFoundIdx)
+                           COMPUTE MajorCumulativeQP =
+                               MajorCumulativeQP -
+                               CH-QP(CourseHistoryFoundIdx)
+                       END-IF
+                       EVALUATE CH-CategoryCode(CourseHistoryFoundIdx)
+                           WHEN "G"
+                               COMPUTE CategoryCreditGenEd =
+                                   CategoryCreditGenEd -
+                                   CH-Credit(CourseHistoryFoundIdx)
+                           WHEN "M"
+                               COMPUTE CategoryCreditMajor =
+                                   CategoryCreditMajor -
+                                   CH-Credit(CourseHistoryFoundIdx)
+                           WHEN "E"
+                               COMPUTE CategoryCreditElective =
+                                   CategoryCreditElective -
+                                   CH-Credit(CourseHistoryFoundIdx)
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+                       MOVE CreditHr TO
+                           CH-Credit(CourseHistoryFoundIdx)
+                       MOVE CalculateQualityPts TO
+                           CH-QP(CourseHistoryFoundIdx)
+                       MOVE MajorFlag TO
+                           CH-MajorFlag(CourseHistoryFoundIdx)
+                       MOVE CategoryCode TO
+                           CH-CategoryCode(CourseHistoryFoundIdx)
+                   ELSE
+                       IF CourseHistoryCount < 50
+                           ADD 1 TO CourseHistoryCount
+                           MOVE Course TO
+                               CH-Course(CourseHistoryCount)
+                           MOVE CreditHr TO
+                               CH-Credit(CourseHistoryCount)
+                           MOVE CalculateQualityPts TO
+                               CH-QP(CourseHistoryCount)
+                           MOVE MajorFlag TO
+                               CH-MajorFlag(CourseHistoryCount)
+                           MOVE CategoryCode TO
+                               CH-CategoryCode(CourseHistoryCount)
+                       END-IF
+                   END-IF
+                   COMPUTE CalculateTotalCredit =
+                       CalculateTotalCredit + CreditHr
+                   COMPUTE WS-GrandTotalCredit =
+                       WS-GrandTotalCredit + CreditHr
+                   IF TransferFlag NOT = "Y"
+                       COMPUTE CalculateTotalQP =
+                           CalculateTotalQP + CalculateQualityPts
+                       COMPUTE WS-GrandTotalQP =
+                           WS-GrandTotalQP + CalculateQualityPts
+                   END-IF
+                   IF MajorFlag = "Y"
+                       COMPUTE MajorCalculateTotalCredit =
+                           MajorCalculateTotalCredit + CreditHr
+                       COMPUTE MajorCalculateTotalQP =
+                           MajorCalculateTotalQP + CalculateQualityPts
+                   END-IF
+                   EVALUATE CategoryCode
+                       WHEN "G"
+                           COMPUTE CategoryCreditGenEd =
+                               CategoryCreditGenEd + CreditHr
+                       WHEN "M"
+                           COMPUTE CategoryCreditMajor =
+                               CategoryCreditMajor + CreditHr
+                       WHEN "E"
+                           COMPUTE CategoryCreditElective =
+                               CategoryCreditElective + CreditHr
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               END-IF
+               PERFORM AccumulateGradeDist
+               PERFORM WriteCourseLine
+               PERFORM WriteExtractLine
+               ELSE
+                   PERFORM WriteRejectLine
+               END-IF
+               IF FUNCTION MOD(CounterVar WS-CheckpointInterval) = 0
+                   PERFORM WriteCheckpoint
+               END-IF
+       END-READ.
+
+      *> Writes the university heading, student name/W-number, and
+      *> course-column header for the student now being processed.
+      *> Also the paragraph WriteOutLine/WriteCalcLine PERFORM
+      *> whenever a page fills up, so the heading and column header
+      *> get reprinted at the top of every printed page, not just
+      *> once per student.
+       WriteStudentHeading.
+           PERFORM WritePageHeading.
+
+       WritePageHeading.
+           DISPLAY "               SOUTHEASTERN LOUISIANA UNIVERSITY"
+           DISPLAY "                    HAMMOND, LA 70402           "
+           MOVE "               SOUTHEASTERN LOUISIANA UNIVERSITY"
+               TO DatFile
+           PERFORM WriteOutLine
+           MOVE "                    HAMMOND, LA 70402           "
+               TO DatFile
+           PERFORM WriteOutLine
+           DISPLAY CurrentStuName
+           MOVE CurrentStuName TO DatFile
+           PERFORM WriteOutLine
+           DISPLAY CurrentStuWNbr
+           MOVE CurrentStuWNbr TO DatFile
+           PERFORM WriteOutLine
+           DISPLAY " "
+           MOVE " " TO DatFile
+           PERFORM WriteOutLine
+           STRING CourseVar, CourseTitle, GradeTitle, CreditHrTitle,
+               EarnedSpace, QualityPtsTitle INTO DatFile
+           PERFORM WriteOutLine
+           MOVE ' ' TO DatFile
+           DISPLAY CourseVar, CourseTitle, GradeTitle, CreditHrTitle,
+               EarnedSpace, QualityPtsTitle.
+
+      *> Grade-to-quality-points table for the currently-read course.
+      *> Grade's second byte is an optional "+"/"-" modifier (SPACE
+      *> for a plain letter grade); F/W/I never carry one.  Transfer
+      *> credit (TransferFlag = "Y") never carries quality points
+      *> regardless of whatever Grade the record happens to hold.
+       ComputeQualityPoints.
+           IF TransferFlag = "Y"
+               MOVE ZERO TO CalculateQualityPts
+           ELSE
+           EVALUATE Grade
+               WHEN "A+"
+                   MULTIPLY 4.00 BY CreditHr
+                       GIVING CalculateQualityPts
+               WHEN "A"
+                   MULTIPLY 4.00 BY CreditHr
+                       GIVING CalculateQualityPts
+               WHEN "A-"
+                   MULTIPLY 3.67 BY CreditHr
+                       GIVING CalculateQualityPts
+               WHEN "B+"
+                   MULTIPLY 3.33 BY CreditHr
+                       GIVING CalculateQualityPts
+               WHEN "B"
+                   MULTIPLY 3.00 BY CreditHr
+                       GIVING CalculateQualityPts
+               WHEN "B-"
+                   MULTIPLY 2.67 BY CreditHr
+                       GIVING CalculateQualityPts
+               WHEN "C+"
+                   MULTIPLY 2.33 BY CreditHr
+                       GIVING CalculateQualityPts
+               WHEN "C"
+                   MULTIPLY 2.00 BY CreditHr
+                       GIVING CalculateQualityPts
+               WHEN "C-"
+                   MULTIPLY 1.67 BY CreditHr
+                       GIVING CalculateQualityPts
+               WHEN "D+"
+                   MULTIPLY 1.33 BY CreditHr
+                       GIVING CalculateQualityPts
+               WHEN "D"
+                   MULTIPLY 1.00 BY CreditHr
+                       GIVING CalculateQualityPts
+               WHEN "D-"
+                   MULTIPLY 0.67 BY CreditHr
+                       GIVING CalculateQualityPts
+               WHEN "F"
+                   COMPUTE CalculateQualityPts = 0
+               WHEN OTHER
+                   COMPUTE CalculateQualityPts = 0
+           END-EVALUATE
+           END-IF.
+
+      *> Looks up Course in the current student's course-history
+      *> table, returning the matching slot in CourseHistoryFoundIdx
+      *> (ZERO if this is the student's first attempt at the course).
+       FindCourseHistory.
+           MOVE ZERO TO CourseHistoryFoundIdx
+           PERFORM VARYING CourseHistoryIdx FROM 1 BY 1
+               UNTIL CourseHistoryIdx > CourseHistoryCount
+               IF CH-Course(CourseHistoryIdx) = Course
+                   MOVE CourseHistoryIdx TO CourseHistoryFoundIdx
+               END-IF
+           END-PERFORM.
+
+      *> Looks up Course/CourseD in the batch-wide grade-distribution
+      *> table, returning the matching slot in GradeDistFoundIdx
+      *> (ZERO if this course has not been seen yet in this run).
+       FindGradeDistEntry.
+           MOVE ZERO TO GradeDistFoundIdx
+           PERFORM VARYING GradeDistIdx FROM 1 BY 1
+               UNTIL GradeDistIdx > GradeDistCount
+               IF GD-Course(GradeDistIdx) = Course
+                   MOVE GradeDistIdx TO GradeDistFoundIdx
+               END-IF
+           END-PERFORM.
+
+      *> Folds the grade just read into the batch-wide per-course
+      *> grade-distribution table, adding a new course slot the
+      *> first time a given Course is seen.  Counts every graded
+      *> attempt, including W/I and repeats excluded from the GPA
+      *> math, since this report answers "how many students got each
+      *> letter grade", not "how many hours counted toward GPA".
+       AccumulateGradeDist.
+           PERFORM FindGradeDistEntry
+           IF GradeDistFoundIdx = ZERO
+               IF GradeDistCount < 100
+                   ADD 1 TO GradeDistCount
+                   MOVE GradeDistCount TO GradeDistFoundIdx
+                   MOVE Course TO GD-Course(GradeDistFoundIdx)
+                   MOVE CourseD TO GD-CourseD(GradeDistFoundIdx)
+               END-IF
+           END-IF
+           IF GradeDistFoundIdx > ZERO
+      *> Plus/minus modifiers roll up into their base letter's count
+      *> here -- the distribution table has no separate A+/A- columns.
+               EVALUATE Grade(1:1)
+                   WHEN "A"
+                       ADD 1 TO GD-CountA(GradeDistFoundIdx)
+                   WHEN "B"
+                       ADD 1 TO GD-CountB(GradeDistFoundIdx)
+                   WHEN "C"
+                       ADD 1 TO GD-CountC(GradeDistFoundIdx)
+                   WHEN "D"
+                       ADD 1 TO GD-CountD(GradeDistFoundIdx)
+                   WHEN "F"
+                       ADD 1 TO GD-CountF(GradeDistFoundIdx)
+                   WHEN "W"
+                       ADD 1 TO GD-CountW(GradeDistFoundIdx)
+                   WHEN "I"
+                       ADD 1 TO GD-CountI(GradeDistFoundIdx)
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+      *> Writes the batch-wide grade-distribution report to
+      *> gradeDistFile, one line per distinct course, once the whole
+      *> input file has been processed.
+       WriteGradeDistReport.
+           MOVE SPACES TO GradeDistLine
+           STRING "COURSE   TITLE" INTO GradeDistLine
+           WRITE GradeDistRecord
+           PERFORM VARYING GradeDistIdx FROM 1 BY 1
+               UNTIL GradeDistIdx > GradeDistCount
+               MOVE SPACES TO GradeDistLine
+               STRING GD-Course(GradeDistIdx), GD-CourseD(GradeDistIdx),
+                   " A=", GD-CountA(GradeDistIdx),
+                   " B=", GD-CountB(GradeDistIdx),
+                   " C=", GD-CountC(GradeDistIdx),
+                   " D=", GD-CountD(GradeDistIdx),
+                   " F=", GD-CountF(GradeDistIdx),
+                   " W=", GD-CountW(GradeDistIdx),
+                   " I=", GD-CountI(GradeDistIdx)
+                   INTO GradeDistLine
+               WRITE GradeDistRecord
+           END-PERFORM.
+
+      *> Rolls the just-finished semester's totals into the
+      *> cumulative totals, writes the SEMESTER/CUMULATIVE summary
+      *> lines, then resets the semester accumulators for the next
+      *> term.
+       CloseSemester.
+           IF CalculateTotalCredit = ZERO
+               MOVE ZERO TO SemGPA
+           ELSE
+               COMPUTE SemGPA = CalculateTotalQP / CalculateTotalCredit
+           END-IF
+           COMPUTE CumulativeCalc =
+               CumulativeCalc + CalculateTotalCredit
+           COMPUTE CumulativeQP = CumulativeQP + CalculateTotalQP
+           IF CumulativeCalc = ZERO
+               MOVE ZERO TO CumGPA
+           ELSE
+               COMPUTE CumGPA = CumulativeQP / CumulativeCalc
+           END-IF
+           COMPUTE MajorCumulativeCalc =
+               MajorCumulativeCalc + MajorCalculateTotalCredit
+           COMPUTE MajorCumulativeQP =
+               MajorCumulativeQP + MajorCalculateTotalQP
+           IF MajorCalculateTotalCredit = ZERO
+               MOVE ZERO TO MajorSemGPA
+           ELSE
+               COMPUTE MajorSemGPA = MajorCalculateTotalQP /
+                   MajorCalculateTotalCredit
+           END-IF
+           IF MajorCumulativeCalc = ZERO
+               MOVE ZERO TO MajorCumGPA
+           ELSE
+               COMPUTE MajorCumGPA = MajorCumulativeQP /
+                   MajorCumulativeCalc
+           END-IF
+           MOVE SPACES TO SemHonorsFlag
+           MOVE SPACES TO CumHonorsFlag
+           IF SemGPA NOT < 3.50
+               MOVE "DEAN'S LIST" TO SemHonorsFlag
+           END-IF
+           IF CumGPA NOT < 3.50
+               MOVE "DEAN'S LIST" TO CumHonorsFlag
+           END-IF
            DISPLAY SemesterSpace, "SEMESTER", SemCalSpace,
-           CalculateTotalCredit, "    ",CalculateTotalQPONESIX, "    ", 
-           SemGPA           
+               CalculateTotalCredit, "    ", CalculateTotalQP,
+               "    ", SemGPA, "  ", SemHonorsFlag,
+               "  MAJOR GPA: ", MajorSemGPA
            DISPLAY SemesterSpace, "CUMULATIVE ", CumulativeCalc,
-           "    ",CalculateTotalQP, "    ", CumGPA
-           MOVE SemGPA TO calcVal           
-           STRING SemesterSpace, "SEMESTER", SemCalSpace INTO 
-               outRecordCalc
-               Move CalculateTotalCredit to CalculateTotalCreditOut               
-               Move CalculateTotalQPONESIX to CalculateTotalQPOut
-               WRITE outRecordCalc                         
-               STRING SemesterSpace, "CUMULATIVE  ", SemesterSpace, 
-               INTO stringvar               
-               Move CumulativeCalc to CalculateTotalCreditOut
-               MOVE CumGPA TO calcVal
-               MOVE CalculateTotalQP TO CalculateTotalQPOut
-               WRITE outRecordCalc
-       END-IF
-       NOT AT END   
-       EVALUATE Years
-           WHEN "FALL 2014"               
-            MOVE Years TO YearSaver
-              IF Grade = "A"
-          MULTIPLY 4.00 BY CreditHr GIVING CalculateQualityPts 
-          end-multiply 
-       ELSE
-           COMPUTE CalculateQualityPts = 0
-       END-IF
-       IF Grade = "B"
-           MULTIPLY 3.00 BY CreditHr GIVING CalculateQualityPts 
-          end-multiply
-       END-IF
-       IF Grade = "C"
-           MULTIPLY 2.00 BY CreditHr GIVING CalculateQualityPts 
-          end-multiply
-       END-IF
-       COMPUTE CalculateTotalCredit = CalculateTotalCredit + CreditHr
-       COMPUTE CalculateTotalQP = CalculateTotalQP + 
-       CalculateQualityPts 
-       COMPUTE CounterVar = CounterVar + 1                 
-           WHEN "SPRING 2015"
-               IF YearSaver IS NOT EQUAL Years 
-               COMPUTE CumulativeCalc = CumulativeCalc + 
-               CalculateTotalCredit
-               COMPUTE SemGPA = CalculateTotalQP/CalculateTotalCredit  
-               DISPLAY SemesterSpace, "SEMESTER", SemCalSpace,
-               CalculateTotalCredit, "    ",CalculateTotalQP, 
-               "    ", SemGPA
-               DISPLAY SemesterSpace, "CUMULATIVE ", CumulativeCalc
-               , "    ",CalculateTotalQP, "    ",SemGPA
-               Move CalculateTotalCredit to CalculateTotalCreditOut
-               STRING SemesterSpace, "SEMESTER", SemCalSpace INTO 
-               outRecordCalc               
-               MOVE SemGPA TO calcVal
-               MOVE CalculateTotalQP TO CalculateTotalQPOut
-               WRITE outRecordCalc           
-               STRING SemesterSpace, "CUMULATIVE  ", SemesterSpace, 
-               INTO stringvar
-               MOVE SemGPA TO calcVal
-               MOVE CalculateTotalQP TO CalculateTotalQPOut
-               WRITE outRecordCalc
-               Compute CalculateQualityPts = 0
-               COMPUTE CounterVar = 0
-               COMPUTE CalculateTotalCredit = 0          
-               display " "
-               MOVE "SPRING 2015" TO YearSaver 
-               MOVE Years TO DatFile
-               WRITE outRecord
-               DISPLAY Years
-               END-IF                           
-                  IF Grade = "A"
-          MULTIPLY 4.00 BY CreditHr GIVING CalculateQualityPts 
-          end-multiply 
-       ELSE
-           COMPUTE CalculateQualityPts = 0
-       END-IF
-       IF Grade = "B"
-           MULTIPLY 3.00 BY CreditHr GIVING CalculateQualityPts 
-          end-multiply
-       END-IF
-       IF Grade = "C"
-           MULTIPLY 2.00 BY CreditHr GIVING CalculateQualityPts 
-          end-multiply
-       END-IF
-       COMPUTE CalculateTotalCredit = CalculateTotalCredit + CreditHr
-       COMPUTE CalculateTotalQP = CalculateTotalQP + CalculateQualityPts
-       COMPUTE CalculateTotalQPONEFIVE = CalculateTotalQPONEFIVE +
-       CalculateQualityPts
-       COMPUTE CounterVar = CounterVar + 1         
-            CONTINUE 
-       WHEN "FALL 2015"
-               IF YearSaver IS NOT EQUAL Years 
-               COMPUTE CumulativeCalc = CumulativeCalc + 
-               CalculateTotalCredit
-               COMPUTE SemGPA = 
-               CalculateTotalQPONEFIVE/CalculateTotalCredit
-               COMPUTE CumGPA =  CalculateTotalQP / CumulativeCalc
-               DISPLAY SemesterSpace, "SEMESTER", SemCalSpace,
-               CalculateTotalCredit, "    ",CalculateTotalQPONEFIVE, 
-               "    ",SemGPA
-               DISPLAY SemesterSpace, "CUMULATIVE ", CumulativeCalc,
-               "    ",CalculateTotalQP,   "    ",CumGPA
-               STRING SemesterSpace, "SEMESTER", SemCalSpace INTO 
-               outRecordCalc
-               Move CalculateTotalCredit to CalculateTotalCreditOut
-               MOVE SemGPA TO calcVal
-               MOVE CalculateTotalQPONEFIVE TO CalculateTotalQPOut
-               WRITE outRecordCalc           
-               STRING SemesterSpace, "CUMULATIVE  ", SemesterSpace, 
-               INTO stringvar
-               Move CumulativeCalc to CalculateTotalCreditOut
-               MOVE CumGPA TO calcVal
-               MOVE CalculateTotalQP TO CalculateTotalQPOut
-               WRITE outRecordCalc           
-               Compute CalculateQualityPts = 0
-               COMPUTE CounterVar = 0
-               COMPUTE CalculateTotalCredit = 0          
-               display " "
-               MOVE "FALL 2015" TO YearSaver 
-               MOVE Years TO DatFile
-               WRITE outRecord
-               DISPLAY Years
-               END-IF                           
-                  IF Grade = "A"
-          MULTIPLY 4.00 BY CreditHr GIVING CalculateQualityPts 
-          end-multiply 
-       ELSE
-           COMPUTE CalculateQualityPts = 0
-       END-IF
-       IF Grade = "B"
-           MULTIPLY 3.00 BY CreditHr GIVING CalculateQualityPts 
-          end-multiply
-       END-IF
-       IF Grade = "C"
-           MULTIPLY 2.00 BY CreditHr GIVING CalculateQualityPts 
-          end-multiply
-       END-IF
-       COMPUTE CounterVar = CounterVar + 1
-       COMPUTE CumulativeCalc = CumulativeCalc + 
-           CalculateTotalCredit
-           COMPUTE CalculateTotalCredit = CalculateTotalCredit + 
-           CreditHr            
-           COMPUTE CalculateTotalQPONESIX = CalculateTotalQPONESIX +
-       CalculateQualityPts
-       COMPUTE CumulativeCalc = CumulativeCalc + 
-           CalculateTotalCredit           
-           
-           COMPUTE CalculateTotalQP = CalculateTotalQP + 
-           CalculateQualityPts         
-           
-            CONTINUE
-       END-EVALUATE
-       COMPUTE TruncateValue = CalculateQualityPts / 10 
-       IF (TruncateValue = 0)
-           MOVE CalculateQualityPts TO QpValueDisplayOne
-           STRING Course, CourseD, GradeSpace, Grade, EarnedSpace, 
-           CreditHr, 
-       ".00", QualityPtsSpace, QpValueDisplayOne, ".00" INTO DatFile                     
-       DISPLAY Course, CourseD, GradeSpace, Grade, EarnedSpace, CreditHr,
-       ".00", QualityPtsSpace, QpValueDisplayOne, ".00"    
-       WRITE outRecord      
-       MOVE " " TO DatFile
-        else 
-        MOVE CalculateQualityPts TO QpValueDisplay
-        STRING Course, CourseD, GradeSpace, Grade, EarnedSpace, CreditHr, 
-       ".00", QualityPtsSpace, QpValueDisplay, ".00" INTO DatFile                     
-       DISPLAY Course, CourseD, GradeSpace, Grade, EarnedSpace, CreditHr,
-       ".00", QualityPtsSpace, QpValueDisplay,".00"     
-       WRITE outRecord      
-       MOVE " " TO DatFile
-       END-IF
-       *>MOVE CalculateQualityPts TO QpValueDisplay
-       
-       END-READ.
+               "    ", CumulativeQP, "    ", CumGPA, "  ",
+               CumHonorsFlag, "  MAJOR GPA: ", MajorCumGPA
+      *> outRecordCalc must be fully cleared before each fill, not
+      *> just STRING/MOVEd into field by field -- FD record storage
+      *> is not spaces-initialized the way WORKING-STORAGE VALUE
+      *> clauses are, so on a fresh run (in particular the very first
+      *> WRITE to myOutFile after a checkpoint restart's OPEN EXTEND)
+      *> outRecordCalc's numeric-edited subfields can start out
+      *> holding whatever bytes were last in that memory, and LINE
+      *> SEQUENTIAL's WRITE rejects that with FILE STATUS 71 -- same
+      *> hazard as the CheckpointRecord INITIALIZE fix above, just on
+      *> myOutFile's record instead of checkpointFile's.
+           MOVE SPACES TO outRecordCalc
+           MOVE SemGPA TO calcVal
+           STRING SemesterSpace, "SEMESTER", SemCalSpace
+               INTO outRecordCalc
+           MOVE CalculateTotalCredit TO CalculateTotalCreditOut
+           MOVE CalculateTotalQP TO CalculateTotalQPOut
+           MOVE SemHonorsFlag TO HonorsFlag
+           MOVE MajorCalculateTotalCredit TO MajorCreditOut
+           MOVE MajorCalculateTotalQP TO MajorQPOut
+           MOVE MajorSemGPA TO MajorGPAOut
+           PERFORM WriteCalcLine
+           MOVE SPACES TO outRecordCalc
+           STRING SemesterSpace, "CUMULATIVE  ", SemesterSpace
+               INTO outRecordCalc
+           MOVE CumulativeCalc TO CalculateTotalCreditOut
+           MOVE CumGPA TO calcVal
+           MOVE CumulativeQP TO CalculateTotalQPOut
+           MOVE CumHonorsFlag TO HonorsFlag
+           MOVE MajorCumulativeCalc TO MajorCreditOut
+           MOVE MajorCumulativeQP TO MajorQPOut
+           MOVE MajorCumGPA TO MajorGPAOut
+           PERFORM WriteCalcLine
+      *> A zero-credit semester/cumulative total (e.g. an all-W/I
+      *> semester) leaves SemGPA/CumGPA at the zero-guard's ZERO
+      *> value above, not a real failing GPA -- only flag probation
+      *> when the GPA actually reflects graded hours.
+           IF (CalculateTotalCredit > ZERO AND SemGPA < 2.00)
+               OR (CumulativeCalc > ZERO AND CumGPA < 2.00)
+               PERFORM WriteProbationLine
+           END-IF
+           MOVE 0 TO CalculateTotalCredit
+           MOVE 0 TO CalculateTotalQP
+           MOVE 0 TO MajorCalculateTotalCredit
+           MOVE 0 TO MajorCalculateTotalQP.
+
+      *> Prints the student's earned-hours breakdown by requirement
+      *> category (gen-ed/major/elective) once their whole transcript
+      *> is done -- the first step toward a real degree-audit view.
+       WriteCategorySubtotals.
+           DISPLAY SemesterSpace, "GEN-ED HRS: ", CategoryCreditGenEd,
+               "  MAJOR HRS: ", CategoryCreditMajor,
+               "  ELECTIVE HRS: ", CategoryCreditElective
+           MOVE SPACES TO DatFile
+           STRING SemesterSpace, "GEN-ED HRS: ", CategoryCreditGenEd,
+               "  MAJOR HRS: ", CategoryCreditMajor,
+               "  ELECTIVE HRS: ", CategoryCreditElective
+               INTO DatFile
+           PERFORM WriteOutLine.
+
+      *> Lists a student/semester onto the academic-standing
+      *> exception report whenever SemGPA or CumGPA falls below
+      *> 2.0, so advising does not have to read every transcript
+      *> by hand to find at-risk students.
+       WriteProbationLine.
+           MOVE SPACES TO ProbationLine
+           STRING CurrentStuName, CurrentStuWNbr, "  ", YearSaver,
+               "  SEM GPA: ", SemGPA, "  CUM GPA: ", CumGPA
+               INTO ProbationLine
+           WRITE ProbationRecord.
+
+      *> Rejects a record before it reaches the GPA math: CreditHr
+      *> must be a positive NUMERIC value and Grade must be one of
+      *> the letter grades ComputeQualityPoints actually recognizes
+      *> (A/B/C/D/F/W/I) -- matches the IS NUMERIC guard style
+      *> TFile.cob's ValidateRecord already established.
+      *> Grade's first byte must be a recognized letter and its
+      *> second byte a recognized modifier ("+", "-", or SPACE for a
+      *> plain letter grade); F/W/I never take a modifier.  StudentWNbr
+      *> must be "W" followed by 7 digits.
+       ValidateRecord.
+           MOVE "YES" TO WS-RecordValid
+           IF CreditHr NOT NUMERIC OR CreditHr = ZERO
+               MOVE "NO" TO WS-RecordValid
+           END-IF
+           IF StudentWNbr(1:1) NOT = "W" OR StudentWNbr(2:7) NOT NUMERIC
+               MOVE "NO" TO WS-RecordValid
+           END-IF
+           IF Grade(1:1) NOT = "A" AND Grade(1:1) NOT = "B"
+               AND Grade(1:1) NOT = "C" AND Grade(1:1) NOT = "D"
+               AND Grade(1:1) NOT = "F" AND Grade(1:1) NOT = "W"
+               AND Grade(1:1) NOT = "I"
+               MOVE "NO" TO WS-RecordValid
+           END-IF
+           IF Grade(2:1) NOT = SPACE AND Grade(2:1) NOT = "+"
+               AND Grade(2:1) NOT = "-"
+               MOVE "NO" TO WS-RecordValid
+           END-IF
+           IF (Grade(1:1) = "F" OR Grade(1:1) = "W" OR Grade(1:1) = "I")
+               AND Grade(2:1) NOT = SPACE
+               MOVE "NO" TO WS-RecordValid
+           END-IF.
+
+      *> Copies a record that failed ValidateRecord onto rejectFile
+      *> instead of letting it flow into the transcript/GPA totals.
+       WriteRejectLine.
+           MOVE SPACES TO RejectLine
+           STRING "REJECTED: ", StudentWNbr, " ", Years, " ", Course,
+               " GRADE=", Grade, " CREDIT=", CreditHr
+               INTO RejectLine
+           WRITE RejectRecord.
+
+      *> Builds and writes the printable course line for the record
+      *> just read.
+       WriteCourseLine.
+           COMPUTE TruncateValue = CalculateQualityPts / 10
+           IF TruncateValue = 0
+               MOVE SPACES TO DatFile
+               MOVE CalculateQualityPts TO QpValueDisplayOne
+               STRING Course, CourseD, GradeSpace, Grade, EarnedSpace,
+                   CreditHr, ".00", QualityPtsSpace, QpValueDisplayOne
+                   INTO DatFile
+               DISPLAY Course, CourseD, GradeSpace, Grade, EarnedSpace,
+                   CreditHr, ".00", QualityPtsSpace, QpValueDisplayOne
+               PERFORM WriteOutLine
+               MOVE " " TO DatFile
+           ELSE
+               MOVE SPACES TO DatFile
+               MOVE CalculateQualityPts TO QpValueDisplay
+               STRING Course, CourseD, GradeSpace, Grade, EarnedSpace,
+                   CreditHr, ".00", QualityPtsSpace, QpValueDisplay
+                   INTO DatFile
+               DISPLAY Course, CourseD, GradeSpace, Grade, EarnedSpace,
+                   CreditHr, ".00", QualityPtsSpace, QpValueDisplay
+               PERFORM WriteOutLine
+               MOVE " " TO DatFile
+           END-IF.
+
+      *> Writes the same course line's structured fields as a
+      *> comma-delimited record on extractFile, for systems that want
+      *> to load StudentWNbr/Years/Course/Grade/CreditHr/quality
+      *> points directly instead of parsing the print-formatted
+      *> DatFile transcript.
+       WriteExtractLine.
+           MOVE SPACES TO ExtractLine
+           STRING StudentWNbr, ",", Years, ",", Course, ",", Grade,
+               ",", CreditHr, ",", CalculateQualityPts
+               INTO ExtractLine
+           WRITE ExtractRecord.
+
+      *> Writes outRecord and keeps the output line count current
+      *> for the end-of-run control-total trailer.  Starts a new
+      *> printed page -- heading and column header reprinted via
+      *> WritePageHeading -- once WS-PageSize lines have gone out.
+       WriteOutLine.
+           IF WS-LinesOnPage NOT < WS-PageSize
+               MOVE ZERO TO WS-LinesOnPage
+               PERFORM WritePageHeading
+           END-IF
+           WRITE outRecord
+           COMPUTE WS-LinesWritten = WS-LinesWritten + 1
+           COMPUTE WS-LinesOnPage = WS-LinesOnPage + 1.
+
+      *> Writes outRecordCalc and keeps the output line count
+      *> current for the end-of-run control-total trailer.  Same
+      *> page-break handling as WriteOutLine since SEMESTER/
+      *> CUMULATIVE lines print interleaved with course lines.
+       WriteCalcLine.
+           IF WS-LinesOnPage NOT < WS-PageSize
+               MOVE ZERO TO WS-LinesOnPage
+               PERFORM WritePageHeading
+           END-IF
+           WRITE outRecordCalc
+           COMPUTE WS-LinesWritten = WS-LinesWritten + 1
+           COMPUTE WS-LinesOnPage = WS-LinesOnPage + 1.
+
+      *> Writes a control-total trailer line so operations can
+      *> verify the batch processed the whole file before it is
+      *> handed to the registrar.
+       WriteTrailer.
+           MOVE SPACES TO DatFile
+           PERFORM WriteOutLine
+           STRING "RECORDS READ: ", WS-RecordsRead,
+               "   LINES WRITTEN: ", WS-LinesWritten,
+               "   TOTAL CREDIT HRS: ", WS-GrandTotalCredit,
+               "   TOTAL QUALITY PTS: ", WS-GrandTotalQP
+               INTO DatFile
+           DISPLAY DatFile
+           PERFORM WriteOutLine
+           PERFORM ReadControlTotals
+           IF WS-ControlAvailable = "YES"
+               PERFORM CompareControlTotals
+           END-IF.
+
+      *> Reads the registrar's independently-submitted control totals
+      *> for this run, if one has been dropped off (status 35, no
+      *> control file yet, just leaves WS-ControlAvailable at "NO" --
+      *> same no-file-yet handling as ReadCheckpoint).
+       ReadControlTotals.
+           MOVE "NO" TO WS-ControlAvailable
+           OPEN INPUT controlFile
+           IF WS-ControlStatus = "00"
+               READ controlFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CtrlExpectedCount TO WS-CtrlExpectedCount
+                       MOVE CtrlExpectedCredit TO WS-CtrlExpectedCredit
+                       MOVE "YES" TO WS-ControlAvailable
+               END-READ
+               CLOSE controlFile
+           END-IF.
+
+      *> Checks our own RECORDS READ/TOTAL CREDIT HRS against the
+      *> registrar's expected headcount/credit hours and writes an
+      *> out-of-balance exception line onto the transcript output if
+      *> either one is off, so a dropped or duplicated record gets
+      *> caught here instead of by accident later.
+       CompareControlTotals.
+           IF WS-RecordsRead NOT = WS-CtrlExpectedCount OR
+               WS-GrandTotalCredit NOT = WS-CtrlExpectedCredit
+               MOVE SPACES TO DatFile
+               STRING "*** OUT OF BALANCE -- EXPECTED RECORDS: ",
+                   WS-CtrlExpectedCount, " CREDIT HRS: ",
+                   WS-CtrlExpectedCredit,
+                   "   ACTUAL RECORDS: ", WS-RecordsRead,
+                   " CREDIT HRS: ", WS-GrandTotalCredit, " ***"
+                   INTO DatFile
+               DISPLAY DatFile
+               PERFORM WriteOutLine
+           END-IF.
+
+      *> Reads the last checkpoint, if any, into WS-SkipCount and
+      *> the accumulator fields so Main can decide whether this is
+      *> a fresh run or a restart.  No checkpoint file yet (status
+      *> 35, first-ever run) just leaves WS-SkipCount at zero.  A
+      *> checkpoint taken against a different input file (an
+      *> abandoned run's leftover, now pointed at an unrelated term's
+      *> file) is likewise ignored rather than honored, since its
+      *> CheckpointCount has nothing to do with this run's file.
+       ReadCheckpoint.
+           MOVE ZERO TO WS-SkipCount
+           OPEN INPUT checkpointFile
+           IF WS-CheckpointStatus = "00"
+               READ checkpointFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CheckpointInFileName = WS-InFileName
+                           MOVE CheckpointCount TO WS-SkipCount
+                       ELSE
+                           DISPLAY "CHECKPOINT IGNORED: "
+                               "P2Checkpoint.dat WAS TAKEN AGAINST "
+                               CheckpointInFileName
+                           DISPLAY "RUNNING " WS-InFileName
+                               " FRESH FROM THE TOP INSTEAD"
+                       END-IF
+               END-READ
+               CLOSE checkpointFile
+           END-IF.
+
+      *> Saves CounterVar (the count of input records safely
+      *> processed so far) plus every GPA accumulator needed to
+      *> resume mid-student, mid-semester.  Rewritten in full each
+      *> time, so the file only ever holds the latest checkpoint.
+      *> myOutFile/probationFile are closed and reopened EXTEND
+      *> right along with it so the output written so far is
+      *> actually flushed to disk -- a checkpoint that records a
+      *> position past output still sitting in a buffer would lose
+      *> that output on a real abend.
+       WriteCheckpoint.
+      *> INITIALIZE (not MOVE SPACES) before filling the record --
+      *> CheckpointCourseHistTable's Credit/QP sub-fields are numeric,
+      *> and moving the SPACES figurative into a numeric DISPLAY item
+      *> leaves invalid digit bytes that this compiler's LINE
+      *> SEQUENTIAL writer then rejects with FILE STATUS 71.
+           INITIALIZE CheckpointRecord
+           MOVE WS-InFileName TO CheckpointInFileName
+           MOVE CounterVar TO CheckpointCount
+           MOVE CurrentStuName TO CheckpointStuName
+           MOVE CurrentStuWNbr TO CheckpointStuWNbr
+           MOVE YearSaver TO CheckpointYearSaver
+           MOVE CumulativeCalc TO CheckpointCumCredit
+           MOVE CumulativeQP TO CheckpointCumQP
+           MOVE CalculateTotalCredit TO CheckpointSemCredit
+           MOVE CalculateTotalQP TO CheckpointSemQP
+           MOVE WS-GrandTotalCredit TO CheckpointGrandCredit
+           MOVE WS-GrandTotalQP TO CheckpointGrandQP
+           MOVE WS-LinesWritten TO CheckpointLinesWritten
+           MOVE WS-LinesOnPage TO CheckpointLinesOnPage
+           MOVE MajorCalculateTotalCredit TO CheckpointMajorCredit
+           MOVE MajorCalculateTotalQP TO CheckpointMajorQP
+           MOVE MajorCumulativeCalc TO CheckpointMajorCumCredit
+           MOVE MajorCumulativeQP TO CheckpointMajorCumQP
+           MOVE CategoryCreditGenEd TO CheckpointCatGenEd
+           MOVE CategoryCreditMajor TO CheckpointCatMajor
+           MOVE CategoryCreditElective TO CheckpointCatElective
+           MOVE CourseHistoryCount TO CheckpointCourseHistCount
+           MOVE CourseHistoryTable TO CheckpointCourseHistGroup
+           OPEN OUTPUT checkpointFile
+           WRITE CheckpointRecord
+           CLOSE checkpointFile
+           CLOSE myOutFile
+           OPEN EXTEND myOutFile
+           CLOSE probationFile
+           OPEN EXTEND probationFile
+           CLOSE extractFile
+           OPEN EXTEND extractFile.
+
+      *> Resets the checkpoint to zero once a run finishes the
+      *> whole input file cleanly, so the next run against a new
+      *> file starts fresh instead of skipping records that belong
+      *> to a different batch.
+       ClearCheckpoint.
+      *> INITIALIZE sets numeric fields to zero and alphanumeric
+      *> fields to spaces correctly (see note in WriteCheckpoint) --
+      *> a blanket MOVE SPACES to CheckpointCourseHistTable would
+      *> corrupt its numeric Credit/QP sub-fields and fail the WRITE.
+           INITIALIZE CheckpointRecord
+           OPEN OUTPUT checkpointFile
+           WRITE CheckpointRecord
+           CLOSE checkpointFile.
