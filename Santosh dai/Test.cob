@@ -1,237 +1,420 @@
-       *> Progrm-ID: P2.cob
-       *> Author: Santosh Aryal
-       *> OS: Ubuntu 12 
-       *> Complier: OpenCOBOL 
-       
-       IDENTIFICATION DIVISION. 
+      *> Progrm-ID: P2.cob
+      *> Author: Santosh Aryal
+      *> OS: Ubuntu 12
+      *> Complier: OpenCOBOL
+
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. Test.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT INPUTFILE ASSIGN TO "P2In.dat"
-       	ORGANIZATION IS LINE SEQUENTIAL ACCESS MODE IS SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL ACCESS MODE IS SEQUENTIAL.
        SELECT OUTPUTFILE ASSIGN TO "P2Out.dat"
-       	*>ORGANIZATION IS LINE SEQUENTIAL ACCESS MODE IS SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL ACCESS MODE IS SEQUENTIAL.
+       SELECT ErrorFile ASSIGN TO "P2Errors.dat"
+           ORGANIZATION IS LINE SEQUENTIAL ACCESS MODE IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD OUTPUTFILE.
-       01	OutDatFile.
-       	02 DatFile		PIC X(100).
+       01 OutDatFile.
+           02 DatFile      PIC X(100).
        FD INPUTFILE.
        01 INPUTFILELINE.
-       	02 RunningLine		PIC X(100).
-       
+           02 RunningLine      PIC X(100).
+       FD ErrorFile.
+       01 ErrorRecord.
+           02 ErrorLine        PIC X(100).
+
        WORKING-STORAGE SECTION.
        01 VARIABLES.
-       	02 LineLength		PIC X(100).	
-       	02 StudentName		PIC X(15).
-       	02 StudentWnumber	PIC X(8).
-       	02 NameAvailable	PIC X(1) VALUE "Y".
-       	02 NewSemAvailable	PIC X(1) VALUE "Y".
-       	02 NewSem 			PIC X(1) VALUE "N".
-       	02 LargeSpace		PIC X(4) VALUE SPACES.
-       	02 SemesterName		PIC X(20).
-       	02 SubjectID		PIC X(10).
-       	02 SubjectName		PIC X(30).
-       	02 SubjectPTS       PIC 99.
-       	02 SubjectCredit	PIC 99.
-       	02 SubjectGrade		PIC X(1).
-       	02 obtainedGrade	PIC 99.
-       	02 SemesterGrade	PIC 99.
-       	02 SemesterToalHour	PIC 9(1).9(2).
-       	02 SemesterGPA		PIC 9(1).9(2).
-       	02 CommulativeGpa	PIC 9(1).9(2).
-       	02 SemesterCredit	PIC 99.
-       	02 TotalHours		PIC 99.
-       	02 QtPoints			PIC 99.
-       	02 QualityPoints    PIC 999.
-       	02 FirstSem			PIC X(1) VALUE "Y".
-       
+           02 LineLength       PIC X(100).
+           COPY "STUDENT.CPY".
+           02 NameAvailable    PIC X(1) VALUE "Y".
+           02 NewSemAvailable  PIC X(1) VALUE "Y".
+           02 NewSem           PIC X(1) VALUE "N".
+           02 LargeSpace       PIC X(4) VALUE SPACES.
+           02 SemesterName     PIC X(20).
+           02 SubjectID        PIC X(10).
+           02 SubjectName      PIC X(30).
+           02 SubjectPTS       PIC 9V99.
+           02 SubjectCredit    PIC 99.
+           02 SubjectGrade     PIC X(2).
+           02 obtainedGrade    PIC 99V99.
+      *> VALUE ZERO on these eight -- under -std=ibm WORKING-STORAGE
+      *> is not implicitly zeroed, so without it SemesterCredit and
+      *> friends start from whatever garbage byte happened to be in
+      *> memory; the very first COMPUTE ... = SemesterCredit +
+      *> SubjectCredit folds that garbage in, and it propagates
+      *> through the rest of the semester-close arithmetic until some
+      *> field holds a non-digit byte that WRITE rejects with FILE
+      *> STATUS 71 (same hazard as the CourseHistoryEntry fields at
+      *> P2.cob:270-277).
+           02 SemesterGrade    PIC 99V99 VALUE ZERO.
+           02 SemesterToalHour PIC 9V99 VALUE ZERO.
+           02 SemesterGPA      PIC 9V99 VALUE ZERO.
+           02 CommulativeGpa   PIC 9V99 VALUE ZERO.
+           02 SemesterCredit   PIC 99 VALUE ZERO.
+           02 TotalHours       PIC 99 VALUE ZERO.
+           02 QtPoints         PIC 99 VALUE ZERO.
+           02 QualityPoints    PIC 999V99 VALUE ZERO.
+           02 FirstSem         PIC X(1) VALUE "Y".
+
+      *> Buffers one semester's worth of already-computed course
+      *> lines so they can be printed in course-code order instead of
+      *> however they were keyed in the source file.  This program
+      *> has no per-course Years field to SORT on like P2.cob does --
+      *> a semester here is just everything between one "$$" sentinel
+      *> and the next -- so records are sorted within each semester
+      *> block as it closes rather than with a single SORT verb over
+      *> the whole file.
+       01 SemCourseTable.
+           02 SemCourseEntry OCCURS 30 TIMES.
+               03 SC-SubjectID  PIC X(10).
+               03 SC-PrintLine  PIC X(100).
+       01 SemCourseCount   PIC 99 VALUE ZERO.
+       01 SemCourseIdx     PIC 99 VALUE ZERO.
+       01 SemCourseIdx2    PIC 99 VALUE ZERO.
+       01 SC-TempID         PIC X(10).
+       01 SC-TempLine       PIC X(100).
+
        01 FLAGS.
-           02 EndOfFile		PIC X(3)	VALUE "NO".
-       
+           02 EndOfFile        PIC X(3)    VALUE "NO".
+
        PROCEDURE DIVISION.
        BEGIN.
-       	
-       	PERFORM 005-INITIALIZEFILE.
-       
-       	PERFORM 002-WRITEHEADING.
-       
-        PERFORM 004-DISPLAYSEMESTERHEADING.
-       
-       	PERFORM 006-SubRead
-       		 UNTIL EndOfFile = "YES".
-       	
-            
-            CLOSE INPUTFILE, OUTPUTFILE
+
+           PERFORM 005-INITIALIZEFILE.
+
+           PERFORM 002-WRITEHEADING.
+
+           PERFORM 004-DISPLAYSEMESTERHEADING.
+
+           PERFORM 006-SubRead
+                UNTIL EndOfFile = "YES".
+
+
+           CLOSE INPUTFILE, OUTPUTFILE, ErrorFile
        STOP RUN.
-       
+
        002-WRITEHEADING.
-       	MOVE "" TO DatFile
-       	STRING LargeSpace,
+           MOVE "" TO DatFile
+           STRING LargeSpace,
            LargeSpace,LargeSpace,LargeSpace,LargeSpace,LargeSpace,
-           LargeSpace,"SOUTHEASTERN LOUISIANA UNIVERSITY" INTO DatFile	
-       	WRITE OutDatFile
-       	MOVE "" TO DatFile
-       	STRING LargeSpace,
+           LargeSpace,"SOUTHEASTERN LOUISIANA UNIVERSITY" INTO DatFile
+           WRITE OutDatFile
+           MOVE "" TO DatFile
+           STRING LargeSpace,
            LargeSpace,LargeSpace,LargeSpace,LargeSpace,LargeSpace,
-           LargeSpace,LargeSpace,LargeSpace,"HAMMOND, LA, 70402",x'0a' 
-               INTO DatFile	
-       	WRITE OutDatFile	
-       	DISPLAY "				","SOUTHEASTERN LOUISIANA UNIVERSITY"
-       	DISPLAY " 					","HAMMOND, LA, 70402",x'0a'.
-       
-       
+           LargeSpace,LargeSpace,LargeSpace,"HAMMOND, LA, 70402"
+               INTO DatFile
+           WRITE OutDatFile
+           DISPLAY "        ","SOUTHEASTERN LOUISIANA UNIVERSITY"
+           DISPLAY "        ","HAMMOND, LA, 70402",x'0a'.
+
+
        003-WriteNameandWnumber.
-       	MOVE RunningLine to StudentName.
-       	MOVE StudentName TO DatFile.
-       	WRITE OutDatFile
-       	MOVE StudentWnumber TO DatFile.
-       	WRITE OutDatFile.
-       	DISPLAY StudentName.
-       	DISPLAY StudentWnumber.
-       
+           MOVE RunningLine to StudentName.
+           MOVE StudentName TO DatFile.
+           WRITE OutDatFile
+           MOVE StudentWNbr TO DatFile.
+           WRITE OutDatFile.
+           DISPLAY StudentName.
+           DISPLAY StudentWNbr.
+
        004-DISPLAYSEMESTERHEADING.
-       	STRING "COURSE",LargeSpace,
+           STRING "COURSE",LargeSpace,
            LargeSpace,"TITLE",LargeSpace,LargeSpace,LargeSpace,
            LargeSpace,LargeSpace,LargeSpace,"  GR",LargeSpace,"EARNED",
-           "  ","QPTS" INTO DatFile	
-       	WRITE OutDatFile
-       	MOVE "" TO DatFile
-       	DISPLAY "COURSE",LargeSpace,LargeSpace,"TITLE",LargeSpace,
+           "  ","QPTS" INTO DatFile
+           WRITE OutDatFile
+           MOVE "" TO DatFile
+           DISPLAY "COURSE",LargeSpace,LargeSpace,"TITLE",LargeSpace,
            LargeSpace,LargeSpace,LargeSpace,LargeSpace,LargeSpace," GR",
            LargeSpace,"EARNED","  ","QPTS".
-       
+
        005-INITIALIZEFILE.
-       	OPEN INPUT INPUTFILE.
-       	OPEN OUTPUT OUTPUTFILE.
-       	READ INPUTFILE
-       		AT END
-       		    MOVE "YES" TO EndOfFile		 
-       		END-READ.
-       
+           OPEN INPUT INPUTFILE.
+           OPEN OUTPUT OUTPUTFILE.
+           OPEN OUTPUT ErrorFile.
+           READ INPUTFILE
+               AT END
+                   MOVE "YES" TO EndOfFile
+               END-READ.
+
+      *> Rejects a line this program cannot parse instead of letting
+      *> garbage flow through to the transcript: the raw line is
+      *> copied to P2Errors.dat so it can be corrected and resubmitted.
+       008-WriteErrorLine.
+           MOVE SPACES TO ErrorLine
+           STRING "MALFORMED RECORD: ", RunningLine INTO ErrorLine
+           WRITE ErrorRecord.
+
+      *> Stashes one already-computed course line into the current
+      *> semester's buffer instead of writing it immediately, so
+      *> 010-SortAndPrintSemesterCourses can print the whole semester
+      *> in course-code order once it closes.
+       009-StoreSemesterCourseLine.
+           COMPUTE SemCourseCount = SemCourseCount + 1
+           MOVE SubjectID TO SC-SubjectID(SemCourseCount)
+           MOVE DatFile TO SC-PrintLine(SemCourseCount).
+
+      *> Ascending bubble sort of the current semester's buffered
+      *> course lines by SubjectID, then writes them out to
+      *> OUTPUTFILE in that order; clears the buffer for the next
+      *> semester.
+       010-SortAndPrintSemesterCourses.
+           IF SemCourseCount > 1
+               PERFORM VARYING SemCourseIdx FROM 1 BY 1
+                   UNTIL SemCourseIdx > SemCourseCount - 1
+                   PERFORM VARYING SemCourseIdx2 FROM 1 BY 1
+                       UNTIL SemCourseIdx2 >
+                           SemCourseCount - SemCourseIdx
+                       IF SC-SubjectID(SemCourseIdx2) >
+                           SC-SubjectID(SemCourseIdx2 + 1)
+                           MOVE SC-SubjectID(SemCourseIdx2)
+                               TO SC-TempID
+                           MOVE SC-PrintLine(SemCourseIdx2)
+                               TO SC-TempLine
+                           MOVE SC-SubjectID(SemCourseIdx2 + 1)
+                               TO SC-SubjectID(SemCourseIdx2)
+                           MOVE SC-PrintLine(SemCourseIdx2 + 1)
+                               TO SC-PrintLine(SemCourseIdx2)
+                           MOVE SC-TempID
+                               TO SC-SubjectID(SemCourseIdx2 + 1)
+                           MOVE SC-TempLine
+                               TO SC-PrintLine(SemCourseIdx2 + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF
+           PERFORM VARYING SemCourseIdx FROM 1 BY 1
+               UNTIL SemCourseIdx > SemCourseCount
+               MOVE SC-PrintLine(SemCourseIdx) TO DatFile
+               WRITE OutDatFile
+           END-PERFORM
+           MOVE ZERO TO SemCourseCount.
+
+      *> Prints the SEMESTER/CUMULATIVE summary lines for the
+      *> semester whose course lines 010-SortAndPrintSemesterCourses
+      *> just flushed, and folds that semester into the running
+      *> TotalHours/QualityPoints cumulative totals.  Shared by "$$"
+      *> (closing the semester just finished before the next one
+      *> starts), "**" (closing the last semester at end of file),
+      *> and "##" (closing the last semester before the next
+      *> student's records begin) so none of the three drops a
+      *> student's final semester summary.
+       011-CloseSemesterTotals.
+           MOVE "" TO DatFile
+           Compute SemesterGPA =
+           SemesterGrade / SemesterCredit
+           Compute TotalHours =
+           TotalHours + SemesterCredit
+           Compute QualityPoints =
+           QualityPoints + SemesterGrade
+           Compute CommulativeGpa =
+           QualityPoints /  TotalHours
+           DISPLAY LargeSpace,LargeSpace,LargeSpace,
+           LargeSpace,LargeSpace,LargeSpace,LargeSpace,
+           "SEMESTER", LargeSpace,LargeSpace,LargeSpace,
+           "    ", SemesterCredit, LargeSpace," ",
+           SemesterGrade,LargeSpace,SemesterGPA
+           STRING LargeSpace,LargeSpace,LargeSpace,
+           LargeSpace,LargeSpace,LargeSpace,LargeSpace,
+           "SEMESTER", LargeSpace,LargeSpace,LargeSpace,
+           "     ", SemesterCredit, LargeSpace," ",
+           SemesterGrade,LargeSpace,SemesterGPA INTO
+           OutDatFile
+           WRITE OutDatFile
+           MOVE "" TO DatFile
+           DISPLAY LargeSpace,LargeSpace,LargeSpace,
+              LargeSpace,LargeSpace,LargeSpace,
+              LargeSpace,"CUMULATIVE", LargeSpace,
+              LargeSpace,LargeSpace,"  ", TotalHours,
+              LargeSpace," ",QualityPoints,LargeSpace,
+              CommulativeGpa
+           STRING LargeSpace,LargeSpace,LargeSpace,
+              LargeSpace,LargeSpace,LargeSpace,
+              LargeSpace,"CUMULATIVE", LargeSpace,
+              LargeSpace,LargeSpace,"   ", TotalHours,
+              LargeSpace," ",QualityPoints,LargeSpace,
+              CommulativeGpa INTO OutDatFile
+           WRITE OutDatFile
+           MOVE "" TO DatFile
+           MOVE "0" TO CommulativeGpa
+           MOVE "0" TO SemesterCredit
+           MOVE "0" TO SemesterGPA
+           MOVE "0" TO SemesterGrade.
+
        006-SubRead.
-       		MOVE RunningLine TO LineLength
-       		IF NameAvailable = "Y"
-       			MOVE "" TO DatFile
-       			UNSTRING RunningLine  
-       			DELIMITED BY '  ' INTO StudentName, StudentWnumber
-       					DISPLAY StudentName 
-       					DISPLAY  StudentWnumber
-       		   			STRING StudentName INTO DatFile
-       		   			WRITE OutDatFile
-       		   			MOVE "" TO DatFile 
-       		   			STRING StudentWnumber INTO DatFile
-       		   			WRITE OutDatFile
-       		   			MOVE "N" TO NameAvailable
-       		ELSE
-       			IF RunningLine = "$$"							
-       				MOVE "Y" TO NewSem
-       				IF FirstSem ="N"
-       					MOVE "" TO DatFile 
-       					Compute SemesterGPA = 
-                           SemesterGrade / SemesterCredit
-       					Compute TotalHours = TotalHours + SemesterCredit
-       					Compute QualityPoints = 
-                           QualityPoints + SemesterGrade
-       					Compute CommulativeGpa = 
-                           QualityPoints /  TotalHours
-       					DISPLAY LargeSpace,LargeSpace,LargeSpace,
-                           LargeSpace,LargeSpace,LargeSpace,LargeSpace,
-                           "SEMESTER", LargeSpace,LargeSpace,LargeSpace,
-                           "    ", SemesterCredit, LargeSpace," ",
-                           SemesterGrade,LargeSpace,SemesterGPA
-       					STRING LargeSpace,LargeSpace,LargeSpace,
-                           LargeSpace,LargeSpace,LargeSpace,LargeSpace,
-                           "SEMESTER", LargeSpace,LargeSpace,LargeSpace,
-                           "     ", SemesterCredit, LargeSpace," ",
-                           SemesterGrade,LargeSpace,SemesterGPA INTO  
-                           OutDatFile
-       					WRITE OutDatFile
-       				   	MOVE "" TO DatFile
-       				   	DISPLAY LargeSpace,LargeSpace,LargeSpace,
-                              LargeSpace,LargeSpace,LargeSpace,
-                              LargeSpace,"CUMULATIVE", LargeSpace,
-                              LargeSpace,LargeSpace,"  ", TotalHours, 
-                              LargeSpace," ",QualityPoints,LargeSpace,
-                              CommulativeGpa
-       				   	STRING LargeSpace,LargeSpace,LargeSpace,
-                              LargeSpace,LargeSpace,LargeSpace,
-                              LargeSpace,"CUMULATIVE", LargeSpace,
-                              LargeSpace,LargeSpace,"   ", TotalHours, 
-                              LargeSpace," ",QualityPoints,LargeSpace,
-                              CommulativeGpa INTO OutDatFile
-       					WRITE OutDatFile
-       				   	MOVE "" TO DatFile
-       				   	MOVE "0" TO CommulativeGpa
-       					MOVE "0" TO SemesterCredit
-       					MOVE "0" TO SemesterGPA
-       					MOVE "0" TO SemesterGrade
-       				END-IF
-       				MOVE "N" TO FirstSem
-       			ELSE
-       				IF RunningLine = "**"
-       					 MOVE "YES" TO EndOfFile
-       				ELSE	 
-       					IF NewSem = "Y"				
-       						MOVE RunningLine TO SemesterName
-       						DISPLAY x'0a',SemesterName
-       						STRING x'0a',SemesterName INTO OutDatFile
-       						WRITE OutDatFile
-       			   			MOVE "" TO DatFile
-       						MOVE "N" TO NewSem
-       						PERFORM 004-DISPLAYSEMESTERHEADING
-       					ELSE
-       						UNSTRING RunningLine 
-       						DELIMITED BY '__' INTO  SubjectID, 
+               MOVE RunningLine TO LineLength
+               IF NameAvailable = "Y"
+                   MOVE "" TO DatFile
+                   MOVE SPACES TO StudentWNbr
+                   UNSTRING RunningLine
+                   DELIMITED BY '  ' INTO StudentName, StudentWNbr
+                   IF StudentWNbr = SPACES OR
+                       StudentWNbr(1:1) NOT = "W" OR
+                       StudentWNbr(2:7) NOT NUMERIC
+                       PERFORM 008-WriteErrorLine
+      *> Without this the next line is still read as a name (since
+      *> NameAvailable would still be "Y"), so one bad name/W-number
+      *> line cascades into every line after it -- including the
+      *> "$$"/"**"/"##" sentinels -- being rejected too.
+                       MOVE "N" TO NameAvailable
+                   ELSE
+                       DISPLAY StudentName
+                       DISPLAY  StudentWNbr
+                       STRING StudentName INTO DatFile
+                       WRITE OutDatFile
+                       MOVE "" TO DatFile
+                       STRING StudentWNbr INTO DatFile
+                       WRITE OutDatFile
+                       MOVE "N" TO NameAvailable
+                   END-IF
+               ELSE
+                   IF RunningLine = "$$"
+                       MOVE "Y" TO NewSem
+                       IF FirstSem ="N"
+                           PERFORM 010-SortAndPrintSemesterCourses
+                           PERFORM 011-CloseSemesterTotals
+                       END-IF
+                       MOVE "N" TO FirstSem
+                   ELSE
+                       IF RunningLine = "**"
+                            PERFORM 010-SortAndPrintSemesterCourses
+                            IF FirstSem = "N"
+                                PERFORM 011-CloseSemesterTotals
+                            END-IF
+                            MOVE "YES" TO EndOfFile
+                       ELSE
+                       IF RunningLine = "##"
+      *> Starts a new student's records within the same batch file --
+      *> flushes whatever course lines are still buffered for the
+      *> student just finished and prints that student's final
+      *> SEMESTER/CUMULATIVE lines (same close 010/011 does for the
+      *> "**" end-of-file branch), then resets the per-student
+      *> name/semester/cumulative state so 003's name-reading logic
+      *> and 006's "$$" handling run again from scratch for the next
+      *> student.
+                            PERFORM 010-SortAndPrintSemesterCourses
+                            IF FirstSem = "N"
+                                PERFORM 011-CloseSemesterTotals
+                            END-IF
+                            MOVE "Y" TO NameAvailable
+                            MOVE "Y" TO FirstSem
+                            MOVE "N" TO NewSem
+                            MOVE "0" TO TotalHours
+                            MOVE "0" TO QualityPoints
+                       ELSE
+                           IF NewSem = "Y"
+                               MOVE RunningLine TO SemesterName
+                               DISPLAY x'0a',SemesterName
+                               STRING SemesterName INTO OutDatFile
+                               WRITE OutDatFile
+                               MOVE "" TO DatFile
+                               MOVE "N" TO NewSem
+                               PERFORM 004-DISPLAYSEMESTERHEADING
+                           ELSE
+                               MOVE SPACES TO SubjectID
+                               MOVE SPACES TO SubjectName
+                               MOVE ZERO TO SubjectCredit
+                               MOVE SPACES TO SubjectGrade
+                               UNSTRING RunningLine
+                               DELIMITED BY '__' INTO  SubjectID,
                                SubjectName, SubjectCredit,SubjectGrade
-       						PERFORM 007-ComputeQualityPoints	
-       						DISPLAY SubjectID,LargeSpace,SubjectName,
-                               ""SubjectGrade,LargeSpace,"   ",
-                               SubjectCredit,LargeSpace," ",
-                               obtainedGrade
-       						STRING SubjectID,LargeSpace,SubjectName,"  "
-                                   ,SubjectGrade,LargeSpace,"  ",
+                               IF SubjectGrade = SPACE OR
+                                   SubjectCredit = ZERO OR
+                                   (SubjectGrade(1:1) NOT = "A" AND
+                                    SubjectGrade(1:1) NOT = "B" AND
+                                    SubjectGrade(1:1) NOT = "C" AND
+                                    SubjectGrade(1:1) NOT = "D" AND
+                                    SubjectGrade(1:1) NOT = "F") OR
+                                   (SubjectGrade(2:1) NOT = SPACE AND
+                                    SubjectGrade(2:1) NOT = "+" AND
+                                    SubjectGrade(2:1) NOT = "-") OR
+                                   (SubjectGrade(1:1) = "F" AND
+                                    SubjectGrade(2:1) NOT = SPACE)
+                                   PERFORM 008-WriteErrorLine
+                               ELSE
+                                   PERFORM 007-ComputeQualityPoints
+                                   DISPLAY SubjectID,LargeSpace,
+                                   SubjectName,
+                                   ""SubjectGrade,LargeSpace,"   ",
                                    SubjectCredit,LargeSpace," ",
-                                   obtainedGrade INTO OutDatFile
-       						COMPUTE SemesterCredit = 
-                               SemesterCredit + SubjectCredit
-       						COMPUTE SemesterGrade = 
-                               SemesterGrade + obtainedGrade
-       						COMPUTE SemesterGPA = 
-                   SemesterGPA + obtainedGrade 
-       						WRITE OutDatFile
-       			   			MOVE "" TO DatFile 
-       						END-IF
-       				END-IF		   		
-       			END-IF
-       		END-IF
-       		READ INPUTFILE
-         		AT END
-       		    MOVE "YES" TO EndOfFile		 
-       		END-READ.
+                                   obtainedGrade
+                                   MOVE SPACES TO DatFile
+                                   STRING SubjectID,LargeSpace,
+                                       SubjectName,
+                                       "  ",
+                                       SubjectGrade,LargeSpace,"  ",
+                                       SubjectCredit,LargeSpace," ",
+                                       obtainedGrade INTO DatFile
+                                   PERFORM 009-StoreSemesterCourseLine
+                                   COMPUTE SemesterCredit =
+                                   SemesterCredit + SubjectCredit
+                                   COMPUTE SemesterGrade =
+                                   SemesterGrade + obtainedGrade
+                                   COMPUTE SemesterGPA =
+                       SemesterGPA + obtainedGrade
+                                   MOVE "" TO DatFile
+                               END-IF
+                               END-IF
+                       END-IF
+                       END-IF
+                   END-IF
+               END-IF
+               READ INPUTFILE
+                   AT END
+                   MOVE "YES" TO EndOfFile
+               END-READ.
               007-ComputeQualityPoints.
-       	  IF SubjectGrade = "A"
-               MOVE "4" TO SubjectPTS
+             IF SubjectGrade = "A+" OR SubjectGrade = "A"
+               MOVE 4.00 TO SubjectPTS
                COMPUTE obtainedGrade = SubjectPTS * SubjectCredit
-       
+
+               END-IF
+               IF SubjectGrade = "A-"
+                      MOVE 3.67 TO SubjectPTS
+                   COMPUTE obtainedGrade = SubjectPTS * SubjectCredit
+               END-IF
+               IF SubjectGrade = "B+"
+                      MOVE 3.33 TO SubjectPTS
+                   COMPUTE obtainedGrade = SubjectPTS * SubjectCredit
                END-IF
                IF SubjectGrade = "B"
-                      MOVE "3" TO SubjectPTS
-               		COMPUTE obtainedGrade = SubjectPTS * SubjectCredit
+                      MOVE 3.00 TO SubjectPTS
+                   COMPUTE obtainedGrade = SubjectPTS * SubjectCredit
+               END-IF
+               IF SubjectGrade = "B-"
+                      MOVE 2.67 TO SubjectPTS
+                   COMPUTE obtainedGrade = SubjectPTS * SubjectCredit
+               END-IF
+               IF SubjectGrade = "C+"
+                      MOVE 2.33 TO SubjectPTS
+                   COMPUTE obtainedGrade = SubjectPTS * SubjectCredit
                END-IF
                IF SubjectGrade = "C"
-                      MOVE "2" TO SubjectPTS
-               		COMPUTE obtainedGrade = SubjectPTS * SubjectCredit
+                      MOVE 2.00 TO SubjectPTS
+                   COMPUTE obtainedGrade = SubjectPTS * SubjectCredit
+               END-IF
+               IF SubjectGrade = "C-"
+                      MOVE 1.67 TO SubjectPTS
+                   COMPUTE obtainedGrade = SubjectPTS * SubjectCredit
+               END-IF
+               IF SubjectGrade = "D+"
+                      MOVE 1.33 TO SubjectPTS
+                   COMPUTE obtainedGrade = SubjectPTS * SubjectCredit
                END-IF
                IF SubjectGrade = "D"
-                   MOVE "1" TO SubjectPTS
-               	COMPUTE obtainedGrade = SubjectPTS * SubjectCredit
+                   MOVE 1.00 TO SubjectPTS
+                   COMPUTE obtainedGrade = SubjectPTS * SubjectCredit
+               END-IF
+               IF SubjectGrade = "D-"
+                      MOVE 0.67 TO SubjectPTS
+                   COMPUTE obtainedGrade = SubjectPTS * SubjectCredit
                END-IF
                IF SubjectGrade = "F"
-                       MOVE "0" TO SubjectPTS
-               		COMPUTE obtainedGrade = SubjectPTS * SubjectCredit
+                       MOVE 0 TO SubjectPTS
+                   COMPUTE obtainedGrade = SubjectPTS * SubjectCredit
                END-IF.
-       
-       
-       
\ No newline at end of file
