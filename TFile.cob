@@ -1,8 +1,9 @@
        *> Test File I/O: READ, WRITE
-       *> An example program which
-       *> reades (TFileIn.dat) records from a input file,
-       *> displays the records,
-       *> and writes (TFileOut.dat)them to a sequential file.
+       *> Validates records read from TFileIn.dat against their
+       *> expected PIC ranges, copying records that pass through to
+       *> TFileOut.dat and anything that fails onto TFileExceptions.dat
+       *> -- run ahead of P2.cob/Test3.cob to catch bad source data
+       *> before it reaches the real transcript programs.
        *>
        *> Program-ID: TFile.cob
        *> Author: Kuo-pao Yang
@@ -19,8 +20,12 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-        SELECT myInFile ASSIGN TO "TFileIn.dat".
-        SELECT myOutFile ASSIGN TO "TFileOut.dat".
+        SELECT myInFile ASSIGN TO "TFileIn.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT myOutFile ASSIGN TO "TFileOut.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT ExceptionsFile ASSIGN TO "TFileExceptions.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD myInFile.
@@ -37,24 +42,35 @@
         02 t PIC 99.
         02 u PIC 9(2).
         02 v PIC X.
+       FD ExceptionsFile.
+       01 ExceptionRecord.
+        02 ExceptionLine PIC X(80).
        WORKING-STORAGE SECTION.
        01 w PIC X(3) VALUE "YES".
+       01 WS-ValidRecord PIC X(3) VALUE "YES".
        PROCEDURE DIVISION.
         OPEN INPUT myInFile.
         OPEN OUTPUT myOutFile.
+        OPEN OUTPUT ExceptionsFile.
         PERFORM subRead
         PERFORM UNTIL w = "NO"
+        PERFORM ValidateRecord
+        IF WS-ValidRecord = "YES"
         MOVE m to r
         MOVE n to s
-        COMPUTE t = o + 1
-        COMPUTE u = p - 2
+        MOVE o to t
+        MOVE p to u
         MOVE q to v
         DISPLAY "r = ", r, ",s = ", s, ",t = ", t, ",u = ", u
         WRITE outRecord
+        ELSE
+        PERFORM WriteExceptionLine
+        END-IF
         PERFORM subRead
         END-PERFORM.
         CLOSE myInFile.
         CLOSE myOutFile.
+        CLOSE ExceptionsFile.
         STOP RUN.
        subRead.
         READ myInFile
@@ -62,4 +78,23 @@
         MOVE "NO" TO w
         NOT AT END
         DISPLAY "m = ", m, ",n = ", n, ",o = ", o, ",p = ", p
-        END-READ.
\ No newline at end of file
+        END-READ.
+      *> Checks each field just read against its expected PIC range.
+      *> o and p are numeric PICTUREs, so a record whose source line
+      *> put non-digit bytes there (a garbled or short line) has to
+      *> be flagged here, before any arithmetic is attempted against
+      *> it elsewhere; m, n, and q are required to be non-blank.
+       ValidateRecord.
+        MOVE "YES" TO WS-ValidRecord
+        IF o NOT NUMERIC OR p NOT NUMERIC
+        MOVE "NO" TO WS-ValidRecord
+        END-IF
+        IF m = SPACES OR n = SPACES OR q = SPACE
+        MOVE "NO" TO WS-ValidRecord
+        END-IF.
+      *> Copies a record that failed validation onto the exceptions
+      *> file instead of letting it flow through to TFileOut.dat.
+       WriteExceptionLine.
+        MOVE SPACES TO ExceptionLine
+        STRING "REJECTED: ", m, n, o, p, q INTO ExceptionLine
+        WRITE ExceptionRecord.
