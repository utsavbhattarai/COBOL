@@ -5,94 +5,271 @@
        FILE-CONTROL.
        SELECT StudentFile ASSIGN TO "TestFile.dat"
        ORGANIZATION IS LINE SEQUENTIAL.
+      *> Work file the class records are SORTed into (by CLASS-NAME,
+      *> the closest thing this program has to a course code -- there
+      *> is no semester/term field here, just one student's list of
+      *> classes) before ProcessData/PrintLines ever see them.
+       SELECT sortFile ASSIGN TO "Test3SortWork.tmp".
+       SELECT sortedClassFile ASSIGN TO "Test3Sorted.tmp"
+       ORGANIZATION IS LINE SEQUENTIAL.
        SELECT OutputFile ASSIGN TO "Report.dat"
        ORGANIZATION IS LINE SEQUENTIAL.
-       
-       
+       SELECT RejectFile ASSIGN TO "Test3Rejects.dat"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+
        DATA DIVISION.
        FILE SECTION.
        FD StudentFile.
-       
+
        *>Student details will only be printed once
        01 StudentDetails.
-       05 STUDENT-NAME         PIC X(16).
-       05 STUDENT-ID           PIC X(9).
-       
+           COPY "STUDENT.CPY".
+
        *>Semester info that will be on one line and not repeated
        01 SemesterDetails.
        05 SEMESTER             PIC X(9).
-       
-       *> Details in the class that need to be seperate
+
+      *>Raw class line -- only read here so it can be RELEASEd to the
+      *>sort; CLASS-NAME/GRADE/HOURS/POINTS live on sortedClassFile's
+      *>record instead, since that is what ProcessData/PrintLines
+      *>actually process.
+       01 RawClassRecord.
+       05 FILLER               PIC X(40).
+
+      *>SORT work file.  Its record only needs CLASS-NAME at the same
+      *>offset as RawClassRecord/ClassDetails -- SORT moves whole
+      *>records byte-for-byte, it does not match field names.
+       SD sortFile.
+       01 SortClassRecord.
+       05 SC-CLASS-NAME        PIC X(32).
+       05 FILLER               PIC X(8).
+
+      *>Sorted class records -- same layout the old ClassDetails
+      *>carried, now populated by SORT's GIVING clause.
+       FD sortedClassFile.
        01 ClassDetails.
        05 CLASS-NAME           PIC X(32).
        05 GRADE                PIC X(2).
        05 HOURS                PIC X(4).
+       05 HOURS-NUM REDEFINES HOURS PIC 99V99.
        05 POINTS               PIC X(2).
-       
-       *>values that need to be calculated
-       01 CalculatedValues.
-       05 CUMULATIVE-GPA-IN    PIC 99v99 VALUE ZERO.
-       05 CUMULATIVE-QP-IN     PIC 99v99 VALUE ZERO.
-       05 CUMULATIVE-HOURS-IN  PIC 99v99 VALUE ZERO.
-       
+
        FD OutputFile.
        01 PrintLine                    PIC X(70).
-       
+
+      *> Class records that fail ValidateClass before the GPA math
+      *> ever sees them -- out-of-range GRADE or non-positive HOURS.
+       FD RejectFile.
+       01 RejectRecord.
+       05 RejectLine                   PIC X(70).
+
        WORKING-STORAGE SECTION.
-       
+
        01 SWITCHES.
        05 EOF-SWITCH           PIC X VALUE "N".
        01 COUNTERS.
        05 REC-COUNTER          PIC 9(3) VALUE 0.
-       01 CUMULATIVE.
-       05 CUMULATIVE-QP        PIC 99V99 value zero.
-       
+       01 CURRENT-STUDENT.
+       05 WS-STUDENT-NAME      PIC X(16) VALUE SPACES.
+
+       *>values that need to be calculated; kept in working-storage
+       *>since StudentFile's record area is overwritten on every READ
+       01 CalculatedValues.
+       05 CUMULATIVE-GPA-IN    PIC 99v99 VALUE ZERO.
+       05 CUMULATIVE-QP-IN     PIC 99v99 VALUE ZERO.
+       05 CUMULATIVE-HOURS-IN  PIC 99v99 VALUE ZERO.
+       01 WS-ClassValid        PIC X(3) VALUE "YES".
+
        PROCEDURE DIVISION.
        *>main paragraph, everything starts here
        Main.
        PERFORM Begin.
+       SORT sortFile
+       ON ASCENDING KEY SC-CLASS-NAME
+       INPUT PROCEDURE IS CollectClassRecords
+       GIVING sortedClassFile.
+       OPEN INPUT sortedClassFile.
+       MOVE "N" TO EOF-SWITCH.
        PERFORM ProcessData.
        PERFORM PrintLines
        UNTIL EOF-SWITCH = "Y".
-       
+       PERFORM ComputeGPA.
+       CLOSE sortedClassFile.
+       CLOSE OutputFile.
+       CLOSE RejectFile.
+       STOP RUN.
+
        *>opening read
        Begin.
        OPEN INPUT StudentFile
        OPEN OUTPUT OutputFile
-       
+       OPEN OUTPUT RejectFile
+
        READ StudentFile
        AT END
        MOVE "Y" TO EOF-SWITCH
        NOT AT END
        COMPUTE REC-COUNTER = REC-COUNTER + 1
+       MOVE StudentName TO WS-STUDENT-NAME
+       PERFORM ValidateStudent
+       IF WS-ClassValid NOT = "YES"
+           PERFORM WriteStudentRejectLine
+           MOVE "Y" TO EOF-SWITCH
+       END-IF
        END-READ.
-       
-       ProcessData.
+       IF EOF-SWITCH NOT = "Y"
+           PERFORM ReadSemesterHeader
+       END-IF.
+
+      *>reads the one semester-info line that follows the student
+      *>header (SemesterDetails' own comment: "will be on one line
+      *>and not repeated") and discards it -- it is not a class
+      *>record and must not be RELEASEd into the sort the way
+      *>CollectClassRecords releases everything after it
+       ReadSemesterHeader.
+       READ StudentFile
+       AT END
+       MOVE "Y" TO EOF-SWITCH
+       END-READ.
+
+      *>checks the student header line's W-number is "W" followed by
+      *>7 digits before any class record is even collected -- a bad
+      *>ID on the one student this file carries means the whole file
+      *>is unusable, so CollectClassRecords/ProcessData never run
+       ValidateStudent.
+       MOVE "YES" TO WS-ClassValid
+       IF StudentWNbr(1:1) NOT = "W" OR StudentWNbr(2:7) NOT NUMERIC
+       MOVE "NO" TO WS-ClassValid
+       END-IF.
+
+      *>copies the rejected student header line onto RejectFile
+       WriteStudentRejectLine.
+       MOVE SPACES TO RejectLine
+       STRING "REJECTED: ", StudentName, " WNBR=", StudentWNbr
+           INTO RejectLine
+       WRITE RejectRecord.
+
+      *>drains the rest of StudentFile (everything after the student
+      *>and semester header lines Begin/ReadSemesterHeader already
+      *>read) into the sort, one class record at a time; closes
+      *>StudentFile once exhausted since the rest of the program
+      *>reads sortedClassFile from here on
+       CollectClassRecords.
+       PERFORM UNTIL EOF-SWITCH = "Y"
        READ StudentFile
        AT END
        MOVE "Y" TO EOF-SWITCH
        NOT AT END
-       IF GRADE = "A"
-       COMPUTE CUMULATIVE-QP = CUMULATIVE-QP + 4
-       ELSE
-       IF GRADE = "B"
-       COMPUTE CUMULATIVE-QP = CUMULATIVE-QP + 3
-       ELSE
-       IF GRADE = "C"
-       COMPUTE CUMULATIVE-QP = CUMULATIVE-QP + 2
+       RELEASE SortClassRecord FROM RawClassRecord
+       END-READ
+       END-PERFORM
+       CLOSE StudentFile.
+
+      *>primes the buffer with the first sorted class record only --
+      *>PrintLines does the actual accumulate/print for every record,
+      *>including this first one, so nothing read here is ever
+      *>double-counted or silently skipped
+       ProcessData.
+       READ sortedClassFile
+       AT END
+       MOVE "Y" TO EOF-SWITCH
+       END-READ.
+
+      *>validates the class record just read -- HOURS must be a
+      *>positive NUMERIC value and GRADE must be one of the letter
+      *>grades AccumulateClass actually scores (A/B/C/D/F), with an
+      *>optional +/- modifier (F never carries a modifier)
+       ValidateClass.
+       MOVE "YES" TO WS-ClassValid
+       IF HOURS NOT NUMERIC OR HOURS-NUM = ZERO
+       MOVE "NO" TO WS-ClassValid
+       END-IF
+       IF GRADE(1:1) NOT = "A" AND GRADE(1:1) NOT = "B"
+           AND GRADE(1:1) NOT = "C" AND GRADE(1:1) NOT = "D"
+           AND GRADE(1:1) NOT = "F"
+       MOVE "NO" TO WS-ClassValid
+       END-IF
+       IF GRADE(2:1) NOT = SPACE AND GRADE(2:1) NOT = "+"
+           AND GRADE(2:1) NOT = "-"
+       MOVE "NO" TO WS-ClassValid
+       END-IF
+       IF GRADE(1:1) = "F" AND GRADE(2:1) NOT = SPACE
+       MOVE "NO" TO WS-ClassValid
+       END-IF.
+
+      *>copies a class record that failed ValidateClass onto
+      *>RejectFile instead of letting it flow into the GPA totals
+       WriteRejectLine.
+       MOVE SPACES TO RejectLine
+       STRING "REJECTED: ", CLASS-NAME, " GRADE=", GRADE,
+           " HOURS=", HOURS INTO RejectLine
+       WRITE RejectRecord.
+
+      *>folds the class record just read into the running
+      *>quality-point and hours totals used for the final GPA
+       AccumulateClass.
+       PERFORM ValidateClass
+       IF WS-ClassValid = "YES"
+       EVALUATE GRADE
+       WHEN "A+"
+       COMPUTE CUMULATIVE-QP-IN = CUMULATIVE-QP-IN + 4.00 * HOURS-NUM
+       WHEN "A"
+       COMPUTE CUMULATIVE-QP-IN = CUMULATIVE-QP-IN + 4.00 * HOURS-NUM
+       WHEN "A-"
+       COMPUTE CUMULATIVE-QP-IN = CUMULATIVE-QP-IN + 3.67 * HOURS-NUM
+       WHEN "B+"
+       COMPUTE CUMULATIVE-QP-IN = CUMULATIVE-QP-IN + 3.33 * HOURS-NUM
+       WHEN "B"
+       COMPUTE CUMULATIVE-QP-IN = CUMULATIVE-QP-IN + 3.00 * HOURS-NUM
+       WHEN "B-"
+       COMPUTE CUMULATIVE-QP-IN = CUMULATIVE-QP-IN + 2.67 * HOURS-NUM
+       WHEN "C+"
+       COMPUTE CUMULATIVE-QP-IN = CUMULATIVE-QP-IN + 2.33 * HOURS-NUM
+       WHEN "C"
+       COMPUTE CUMULATIVE-QP-IN = CUMULATIVE-QP-IN + 2.00 * HOURS-NUM
+       WHEN "C-"
+       COMPUTE CUMULATIVE-QP-IN = CUMULATIVE-QP-IN + 1.67 * HOURS-NUM
+       WHEN "D+"
+       COMPUTE CUMULATIVE-QP-IN = CUMULATIVE-QP-IN + 1.33 * HOURS-NUM
+       WHEN "D"
+       COMPUTE CUMULATIVE-QP-IN = CUMULATIVE-QP-IN + 1.00 * HOURS-NUM
+       WHEN "D-"
+       COMPUTE CUMULATIVE-QP-IN = CUMULATIVE-QP-IN + 0.67 * HOURS-NUM
+       WHEN OTHER
+       CONTINUE
+       END-EVALUATE
+       COMPUTE CUMULATIVE-HOURS-IN = CUMULATIVE-HOURS-IN + HOURS-NUM
        ELSE
-       IF GRADE = "D"
-       COMPUTE CUMULATIVE-QP = CUMULATIVE-QP + 1
+       PERFORM WriteRejectLine
        END-IF.
-       
-       
-       *>printing out our lines to terminal
+
+
+      *>accumulates and prints the class record ProcessData or the
+      *>prior PrintLines iteration already buffered, then reads the
+      *>next one for the following iteration -- this is what makes
+      *>sure the alphabetically-first course is both counted in the
+      *>GPA and written to Report.dat, not just counted
        PrintLines.
-       
-       READ StudentFile
+       PERFORM AccumulateClass
+       IF WS-ClassValid = "YES"
+       MOVE SPACES TO PrintLine
+       STRING WS-STUDENT-NAME, "  ", CLASS-NAME, "  ", GRADE,
+           "  ", HOURS INTO PrintLine
+       WRITE PrintLine
+       END-IF
+       READ sortedClassFile
        AT END
        MOVE "Y" TO EOF-SWITCH
-       
-       NOT AT END
-       DISPLAY CUMULATIVE-QP
-       END-READ.
\ No newline at end of file
+       END-READ.
+
+      *>final cumulative GPA across every class line processed,
+      *>guarded against dividing by zero hours
+       ComputeGPA.
+       IF CUMULATIVE-HOURS-IN = ZERO
+       MOVE ZERO TO CUMULATIVE-GPA-IN
+       ELSE
+       COMPUTE CUMULATIVE-GPA-IN =
+           CUMULATIVE-QP-IN / CUMULATIVE-HOURS-IN
+       END-IF
+       DISPLAY "CUMULATIVE GPA: " CUMULATIVE-GPA-IN.
