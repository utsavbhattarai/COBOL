@@ -1,22 +1,42 @@
        identification division.
        program-id. calcGPA1.
+       environment division.
+       input-output section.
+       file-control.
+           select history-file assign to "GPAHistory.dat"
+           organization is line sequential
+           file status is history-status.
        data division.
        file section.
+       fd history-file.
+       01 history-record.
+           05 history-line    pic X(80).
        working-storage section.
        01 user-input.
            05 letter-input    pic X.
-           05 credits         pic 99.
-           05 grade-points    pic 99.
+           05 num-courses     pic 99.
+           05 course-grade    pic X.
+           05 course-credits  pic 99.
        01 work-fields.
            05 first-run       pic X        value "Y".
+           05 course-count    pic 99.
+           05 quality-points  pic 9(4)v99.
+           05 total-credits   pic 9(4).
+           05 total-qp        pic 9(4)v99.
            05 gpa             pic 99v99.
        01 presentation.
            05 gpa-edited      pic Z9.99.
+       01 history-status      pic XX.
        procedure division.
        000-main-procedure.
+           open extend history-file.
+           if history-status = "35"
+             open output history-file
+           end-if.
            perform 100-prompt-execution
              until letter-input = "N".
            display "End of session.".
+           close history-file.
            stop run.
        100-prompt-execution.
            display "--------------------------------------------------".
@@ -30,13 +50,57 @@
              perform 200-calculate-gpa.
        200-calculate-gpa.
            display "--------------------------------------------------".
-           display "Enter the number of grade points for the semester.".
-           accept grade-points.
-           display "Enter the number of credits taken.".
-           accept credits.
+           move zero to total-credits.
+           move zero to total-qp.
+           display "How many courses for this semester?".
+           accept num-courses.
+           perform num-courses times
+             perform 210-accept-course
+           end-perform.
       *    # calculate and present gpa
-           compute gpa = grade-points / credits.
-           move gpa to gpa-edited.
-           display "Your grade point average is " gpa-edited.
+           if total-credits = zero
+             display "No credit hours entered -- cannot calculate GPA."
+             move zero to gpa-edited
+           else
+             compute gpa = total-qp / total-credits
+             move gpa to gpa-edited
+             display "Your grade point average is " gpa-edited
+           end-if.
+           perform 230-log-session.
       *    # set first-run switch to false
-           move "N" to first-run.
\ No newline at end of file
+           move "N" to first-run.
+       210-accept-course.
+           display "Enter the letter grade for the course.".
+           accept course-grade.
+           move zero to course-credits.
+           perform until course-credits is numeric
+                   and course-credits > zero
+             display "Enter the number of credit hours for the course."
+             accept course-credits
+             if course-credits is not numeric
+                 or course-credits = zero
+               display "Credit hours must be a number greater than 0."
+             end-if
+           end-perform.
+           perform 220-compute-quality-points.
+           add course-credits to total-credits.
+           add quality-points to total-qp.
+       220-compute-quality-points.
+           evaluate course-grade
+             when "A"
+               multiply 4.00 by course-credits giving quality-points
+             when "B"
+               multiply 3.00 by course-credits giving quality-points
+             when "C"
+               multiply 2.00 by course-credits giving quality-points
+             when "D"
+               multiply 1.00 by course-credits giving quality-points
+             when other
+               compute quality-points = 0
+           end-evaluate.
+       230-log-session.
+           move spaces to history-line.
+           string "CREDITS: ", total-credits,
+               "  QUALITY POINTS: ", total-qp,
+               "  GPA: ", gpa-edited into history-line.
+           write history-record.
