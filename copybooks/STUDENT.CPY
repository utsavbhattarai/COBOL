@@ -0,0 +1,8 @@
+      *> Shared student-identification fields (name + W-number),
+      *> COPYed by P2.cob, Test3.cob, and Santosh's Test.cob so the
+      *> widths are maintained in one place instead of drifting out
+      *> of sync every time one of the three programs gets touched.
+      *> Widened to the widest of what each program used before
+      *> (name 16, W-number 9).
+       02 StudentName      PIC X(16).
+       02 StudentWNbr      PIC X(9).
